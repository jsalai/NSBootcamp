@@ -0,0 +1,5 @@
+      *> Shared FILE-CONTROL entry for the common audit log, COPYed by
+      *> every job that writes run-header entries to it.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
