@@ -0,0 +1,7 @@
+      *> Shared record layout for the small range/default parameter
+      *> files (one per job) that let operations tighten or relax an
+      *> ACCEPT-VALID-N style limit without a recompile.
+       01  PARM-RECORD.
+           05  PARM-MIN-N          PIC 99.
+           05  PARM-MAX-N          PIC 99.
+           05  PARM-DEFAULT-N      PIC 99.
