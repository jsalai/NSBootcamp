@@ -0,0 +1,16 @@
+      *> Shared run-identification block, COPYed into WORKING-STORAGE
+      *> by every job so audit questions ("who ran this and when") can
+      *> be answered the same way across programs.
+       01  WS-RUN-HEADER.
+           05  RH-PROGRAM-NAME     PIC X(08).
+           05  RH-RUN-ID           PIC X(16).
+           05  RH-OPERATOR-ID      PIC X(08)   VALUE SPACES.
+           05  RH-RUN-DATE.
+               10  RH-RUN-YYYY     PIC 9(4).
+               10  RH-RUN-MM       PIC 99.
+               10  RH-RUN-DD       PIC 99.
+           05  RH-RUN-TIME.
+               10  RH-RUN-HH       PIC 99.
+               10  RH-RUN-MIN      PIC 99.
+               10  RH-RUN-SS       PIC 99.
+               10  FILLER          PIC 99.
