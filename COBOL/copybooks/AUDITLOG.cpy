@@ -0,0 +1,3 @@
+      *> Shared audit-log record layout, COPYed into the FD for
+      *> AUDIT-LOG-FILE by every job.
+       01  AUDIT-LOG-RECORD        PIC X(80).
