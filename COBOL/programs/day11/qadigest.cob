@@ -0,0 +1,296 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. QADIGEST.
+000120 AUTHOR. R HALVORSEN.
+000130 INSTALLATION. DATA PROCESSING.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/08/2026  RH   INITIAL VERSION.  READS THE STRINSPECT AND
+000200*                  SIMPLEMATH OUTPUT FILES AND WRITES ONE DIGEST.
+000210*----------------------------------------------------------------
+000220 
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT QD-STRINSPECT-FILE ASSIGN TO "STREXCP.DAT"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS WS-SI-STATUS.
+000290     SELECT QD-SIMPLEMATH-FILE ASSIGN TO "SIMRPT.DAT"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-SM-STATUS.
+000320     SELECT QD-DIGEST-FILE ASSIGN TO "QADGST.DAT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-DG-STATUS.
+000350     COPY AUDITSEL.
+000360 
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  QD-STRINSPECT-FILE.
+000400 01  QD-SI-RECORD            PIC X(100).
+000410 
+000420 FD  QD-SIMPLEMATH-FILE.
+000430 01  QD-SM-RECORD            PIC X(80).
+000440 
+000450 FD  QD-DIGEST-FILE.
+000460 01  QD-DIGEST-RECORD        PIC X(80).
+000470 
+000480 FD  AUDIT-LOG-FILE.
+000490     COPY AUDITLOG.
+000500 
+000510 WORKING-STORAGE SECTION.
+000520     COPY RUNHDR.
+000530 01  WS-AUDIT-STATUS         PIC XX  VALUE SPACES.
+000540     88  AUDIT-OK                    VALUE "00".
+000550 
+000560 01  WS-SI-STATUS            PIC XX  VALUE SPACES.
+000570     88  SI-OK                       VALUE "00".
+000580     88  SI-EOF                      VALUE "10".
+000590 01  WS-SM-STATUS            PIC XX  VALUE SPACES.
+000600     88  SM-OK                       VALUE "00".
+000610     88  SM-EOF                      VALUE "10".
+000620 01  WS-DG-STATUS            PIC XX  VALUE SPACES.
+000630     88  DG-OK                       VALUE "00".
+000640 
+000650*----------------------------------------------------------------
+000660* STRINSPECT SIDE: TOTALS PARSED OUT OF ITS "SCAN COMPLETE" LINE.
+000670*----------------------------------------------------------------
+000680 01  WS-TOTAL-RECORDS-SCANNED PIC 9(7)  VALUE 0.
+000690 01  WS-TOTAL-EXCEPTIONS      PIC 9(7)  VALUE 0.
+000700 
+000710*----------------------------------------------------------------
+000720* SIMPLEMATH SIDE: MIN/MAX/AVG OF THE N-SQUARED RESULT COLUMN,
+000730* ACCUMULATED ONE DETAIL LINE AT A TIME.
+000740*----------------------------------------------------------------
+000750 01  WS-RESULT-COUNT          PIC 9(7)     VALUE 0.
+000760 01  WS-RESULT-SUM            PIC 9(11)    VALUE 0.
+000770 01  WS-RESULT-MIN            PIC 9(9)     VALUE 0.
+000780 01  WS-RESULT-MAX            PIC 9(9)     VALUE 0.
+000790 01  WS-RESULT-AVG            PIC 9(9)V99  VALUE 0.
+000800 01  WS-SQUARE-VALUE          PIC 9(9)     VALUE 0.
+000810 01  WS-FIRST-RESULT-SWITCH   PIC X        VALUE "Y".
+000820     88  FIRST-RESULT                      VALUE "Y".
+000830 
+000840 01  WS-UN-FIELD-1            PIC X(30)    VALUE SPACES.
+000850 01  WS-UN-FIELD-2            PIC X(10)    VALUE SPACES.
+000860 01  WS-UN-FIELD-3            PIC X(10)    VALUE SPACES.
+000870 01  WS-UN-FIELD-4            PIC X(30)    VALUE SPACES.
+000880 
+000890 PROCEDURE DIVISION.
+000900*----------------------------------------------------------------
+000910* 0000-MAINLINE - TOP-LEVEL CONTROL
+000920*----------------------------------------------------------------
+000930 0000-MAINLINE.
+000940     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000950     PERFORM 2000-SCAN-STRINSPECT-FILE THRU 2000-EXIT
+000960     PERFORM 3000-SCAN-SIMPLEMATH-FILE THRU 3000-EXIT
+000970     PERFORM 4000-COMPUTE-STATISTICS THRU 4000-EXIT
+000980     PERFORM 5000-WRITE-DIGEST-REPORT THRU 5000-EXIT
+000990     PERFORM 9999-TERMINATE THRU 9999-EXIT
+001000     STOP RUN.
+001010 
+001020*----------------------------------------------------------------
+001030* 1000-INITIALIZE - ONE-TIME START-OF-RUN PROCESSING
+001040*----------------------------------------------------------------
+001050 1000-INITIALIZE.
+001060     DISPLAY " ".
+001070     DISPLAY "=== QADIGEST - DAILY QA DIGEST ===".
+001080     MOVE "QADIGEST" TO RH-PROGRAM-NAME
+001090     DISPLAY "Enter operator ID: " WITH NO ADVANCING
+001100     ACCEPT RH-OPERATOR-ID
+001110     ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD
+001120     ACCEPT RH-RUN-TIME FROM TIME
+001130     STRING RH-RUN-DATE DELIMITED BY SIZE
+001140            RH-RUN-TIME DELIMITED BY SIZE
+001150            INTO RH-RUN-ID
+001160     END-STRING.
+001170 1000-EXIT.
+001180     EXIT.
+001190 
+001200*----------------------------------------------------------------
+001210* 2000-SCAN-STRINSPECT-FILE - PULL THE RECORD-SCANNED AND
+001220* EXCEPTION-FOUND TOTALS OUT OF STRINSPECT'S EXCEPTION FILE.
+001230*----------------------------------------------------------------
+001240 2000-SCAN-STRINSPECT-FILE.
+001250     OPEN INPUT QD-STRINSPECT-FILE
+001260     IF SI-OK
+001270         PERFORM 2100-READ-SI-RECORD THRU 2100-EXIT
+001280         PERFORM 2200-PROCESS-SI-RECORD THRU 2200-EXIT
+001290             UNTIL SI-EOF
+001300         CLOSE QD-STRINSPECT-FILE
+001310     ELSE
+001320         DISPLAY "STRINSPECT exception file not found - skipping."
+001330     END-IF.
+001340 2000-EXIT.
+001350     EXIT.
+001360 
+001370 2100-READ-SI-RECORD.
+001380     READ QD-STRINSPECT-FILE
+001390         AT END SET SI-EOF TO TRUE
+001400     END-READ.
+001410 2100-EXIT.
+001420     EXIT.
+001430 
+001440 2200-PROCESS-SI-RECORD.
+001450     IF QD-SI-RECORD(1:16) = "SCAN COMPLETE - "
+001460         PERFORM 2300-PARSE-SI-SUMMARY THRU 2300-EXIT
+001470     END-IF
+001480     PERFORM 2100-READ-SI-RECORD THRU 2100-EXIT.
+001490 2200-EXIT.
+001500     EXIT.
+001510 
+001520 2300-PARSE-SI-SUMMARY.
+001530     *> "SCAN COMPLETE - nnnnnnn RECORDS READ, nnnnnnn EXCEPTIONS
+001540     *> FOUND".  The last such line read wins, so a rerun's final
+001550     *> summary supersedes an earlier partial-run summary.
+001560     UNSTRING QD-SI-RECORD
+001570         DELIMITED BY "SCAN COMPLETE - " OR " RECORDS READ, "
+001580             OR " EXCEPTIONS FOUND"
+001590         INTO WS-UN-FIELD-1 WS-UN-FIELD-2 WS-UN-FIELD-3
+001600             WS-UN-FIELD-4
+001610     END-UNSTRING
+001620     MOVE FUNCTION NUMVAL(WS-UN-FIELD-2)
+001630         TO WS-TOTAL-RECORDS-SCANNED
+001640     MOVE FUNCTION NUMVAL(WS-UN-FIELD-3) TO WS-TOTAL-EXCEPTIONS.
+001650 2300-EXIT.
+001660     EXIT.
+001670 
+001680*----------------------------------------------------------------
+001690* 3000-SCAN-SIMPLEMATH-FILE - WALK EVERY DETAIL LINE OF THE REPORT
+001700* AND ACCUMULATE MIN/MAX/SUM OF THE N-SQUARED COLUMN.  A DETAIL
+001710* LINE IS TWO LEADING SPACES FOLLOWED BY A TWO-DIGIT N; HEADER,
+001720* BLANK, AND FOOTER LINES DO NOT MATCH THAT SHAPE AND ARE SKIPPED.
+001730*----------------------------------------------------------------
+001740 3000-SCAN-SIMPLEMATH-FILE.
+001750     OPEN INPUT QD-SIMPLEMATH-FILE
+001760     IF SM-OK
+001770         PERFORM 3100-READ-SM-RECORD THRU 3100-EXIT
+001780         PERFORM 3200-PROCESS-SM-RECORD THRU 3200-EXIT
+001790             UNTIL SM-EOF
+001800         CLOSE QD-SIMPLEMATH-FILE
+001810     ELSE
+001820         DISPLAY "SIMPLEMATH report file not found - skipping."
+001830     END-IF.
+001840 3000-EXIT.
+001850     EXIT.
+001860 
+001870 3100-READ-SM-RECORD.
+001880     READ QD-SIMPLEMATH-FILE
+001890         AT END SET SM-EOF TO TRUE
+001900     END-READ.
+001910 3100-EXIT.
+001920     EXIT.
+001930 
+001940 3200-PROCESS-SM-RECORD.
+001950     IF QD-SM-RECORD(1:2) = SPACES
+001960             AND QD-SM-RECORD(3:2) IS NUMERIC
+001970         PERFORM 3300-ACCUMULATE-RESULT THRU 3300-EXIT
+001980     END-IF
+001990     PERFORM 3100-READ-SM-RECORD THRU 3100-EXIT.
+002000 3200-EXIT.
+002010     EXIT.
+002020 
+002030 3300-ACCUMULATE-RESULT.
+002040     MOVE FUNCTION NUMVAL(QD-SM-RECORD(7:5)) TO WS-SQUARE-VALUE
+002050     ADD 1 TO WS-RESULT-COUNT
+002060     ADD WS-SQUARE-VALUE TO WS-RESULT-SUM
+002070     IF FIRST-RESULT
+002080         MOVE WS-SQUARE-VALUE TO WS-RESULT-MIN
+002090         MOVE WS-SQUARE-VALUE TO WS-RESULT-MAX
+002100         MOVE "N" TO WS-FIRST-RESULT-SWITCH
+002110     ELSE
+002120         IF WS-SQUARE-VALUE < WS-RESULT-MIN
+002130             MOVE WS-SQUARE-VALUE TO WS-RESULT-MIN
+002140         END-IF
+002150         IF WS-SQUARE-VALUE > WS-RESULT-MAX
+002160             MOVE WS-SQUARE-VALUE TO WS-RESULT-MAX
+002170         END-IF
+002180     END-IF.
+002190 3300-EXIT.
+002200     EXIT.
+002210 
+002220*----------------------------------------------------------------
+002230* 4000-COMPUTE-STATISTICS - AVERAGE OF THE ACCUMULATED RESULTS
+002240*----------------------------------------------------------------
+002250 4000-COMPUTE-STATISTICS.
+002260     IF WS-RESULT-COUNT > 0
+002270         COMPUTE WS-RESULT-AVG ROUNDED =
+002280                 WS-RESULT-SUM / WS-RESULT-COUNT
+002290     END-IF.
+002300 4000-EXIT.
+002310     EXIT.
+002320 
+002330*----------------------------------------------------------------
+002340* 5000-WRITE-DIGEST-REPORT - ONE CONSOLIDATED REPORT COVERING BOTH
+002350* JOBS, WRITTEN TO QADGST.DAT.
+002360*----------------------------------------------------------------
+002370 5000-WRITE-DIGEST-REPORT.
+002380     OPEN OUTPUT QD-DIGEST-FILE
+002390 
+002400     MOVE SPACES TO QD-DIGEST-RECORD
+002410     STRING "DAILY QA DIGEST - RUN " DELIMITED BY SIZE
+002420            RH-RUN-ID                DELIMITED BY SIZE
+002430            INTO QD-DIGEST-RECORD
+002440     END-STRING
+002450     WRITE QD-DIGEST-RECORD
+002460 
+002470     MOVE SPACES TO QD-DIGEST-RECORD
+002480     WRITE QD-DIGEST-RECORD
+002490 
+002500     MOVE SPACES TO QD-DIGEST-RECORD
+002510     STRING "STRINSPECT - RECORDS SCANNED: " DELIMITED BY SIZE
+002520            WS-TOTAL-RECORDS-SCANNED         DELIMITED BY SIZE
+002530            "   EXCEPTIONS FOUND: "          DELIMITED BY SIZE
+002540            WS-TOTAL-EXCEPTIONS              DELIMITED BY SIZE
+002550            INTO QD-DIGEST-RECORD
+002560     END-STRING
+002570     WRITE QD-DIGEST-RECORD
+002580 
+002590     MOVE SPACES TO QD-DIGEST-RECORD
+002600     WRITE QD-DIGEST-RECORD
+002610 
+002620     MOVE SPACES TO QD-DIGEST-RECORD
+002630     STRING "SIMPLEMATH - N-SQUARED RESULTS: " DELIMITED BY SIZE
+002640            WS-RESULT-COUNT                    DELIMITED BY SIZE
+002650            " VALUES"                          DELIMITED BY SIZE
+002660            INTO QD-DIGEST-RECORD
+002670     END-STRING
+002680     WRITE QD-DIGEST-RECORD
+002690 
+002700     MOVE SPACES TO QD-DIGEST-RECORD
+002710     STRING "  MIN = "     DELIMITED BY SIZE
+002720            WS-RESULT-MIN  DELIMITED BY SIZE
+002730            "   MAX = "    DELIMITED BY SIZE
+002740            WS-RESULT-MAX  DELIMITED BY SIZE
+002750            "   AVG = "    DELIMITED BY SIZE
+002760            WS-RESULT-AVG  DELIMITED BY SIZE
+002770            INTO QD-DIGEST-RECORD
+002780     END-STRING
+002790     WRITE QD-DIGEST-RECORD
+002800 
+002810     CLOSE QD-DIGEST-FILE.
+002820 5000-EXIT.
+002830     EXIT.
+002840 
+002850*----------------------------------------------------------------
+002860* 9999-TERMINATE - END-OF-RUN AUDIT LOGGING
+002870*----------------------------------------------------------------
+002880 9999-TERMINATE.
+002890     OPEN EXTEND AUDIT-LOG-FILE
+002900     IF NOT AUDIT-OK
+002910         OPEN OUTPUT AUDIT-LOG-FILE
+002920     END-IF
+002930     MOVE SPACES TO AUDIT-LOG-RECORD
+002940     STRING RH-PROGRAM-NAME    DELIMITED BY SIZE
+002950            " RUNID "          DELIMITED BY SIZE
+002960            RH-RUN-ID          DELIMITED BY SIZE
+002970            " OPERATOR "       DELIMITED BY SIZE
+002980            RH-OPERATOR-ID     DELIMITED BY SIZE
+002990            INTO AUDIT-LOG-RECORD
+003000     END-STRING
+003010     WRITE AUDIT-LOG-RECORD
+003020     CLOSE AUDIT-LOG-FILE
+003030     DISPLAY "QA digest written to QADGST.DAT.".
+003040 9999-EXIT.
+003050     EXIT.
