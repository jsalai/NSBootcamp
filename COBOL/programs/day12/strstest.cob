@@ -0,0 +1,528 @@
+000100  IDENTIFICATION DIVISION.
+000110  PROGRAM-ID. STRSTEST.
+000120  AUTHOR. R HALVORSEN.
+000130  INSTALLATION. DATA PROCESSING.
+000140  DATE-WRITTEN. 08/08/2026.
+000150  DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/08/2026  RH   INITIAL VERSION.  DRIVES ADD2NUM, SIMPLEMATH
+000200*                  AND LOOPDEMO WITH BOUNDARY-CASE INPUT (ZERO,
+000210*                  MAXIMUM, AND ONE-PAST-MAXIMUM) AND WRITES A
+000220*                  FINDINGS REPORT ON WHAT EACH ONE DID WITH IT.
+000230*----------------------------------------------------------------
+      
+000240  ENVIRONMENT DIVISION.
+000250  INPUT-OUTPUT SECTION.
+000260  FILE-CONTROL.
+000270      SELECT ST-ADD-ANSWER-FILE ASSIGN TO "STSADDIN.DAT"
+000280          ORGANIZATION IS LINE SEQUENTIAL
+000290          FILE STATUS IS WS-ADDIN-STATUS.
+000300      SELECT ST-ADD-TRAN-FILE ASSIGN TO "ADDTRAN.DAT"
+000310          ORGANIZATION IS LINE SEQUENTIAL
+000320          FILE STATUS IS WS-ADDTRAN-STATUS.
+000330      SELECT ST-ADD-RESULT-FILE ASSIGN TO "ADDRSLT.DAT"
+000340          ORGANIZATION IS LINE SEQUENTIAL
+000350          FILE STATUS IS WS-ADDRSLT-STATUS.
+000360      SELECT ST-SM-ANSWER-FILE ASSIGN TO "STSSMIN.DAT"
+000370          ORGANIZATION IS LINE SEQUENTIAL
+000380          FILE STATUS IS WS-SMIN-STATUS.
+000390      SELECT ST-SM-TRAN-FILE ASSIGN TO "SIMIN.DAT"
+000400          ORGANIZATION IS LINE SEQUENTIAL
+000410          FILE STATUS IS WS-SMTRAN-STATUS.
+000420      SELECT ST-SM-REPORT-FILE ASSIGN TO "SIMRPT.DAT"
+000430          ORGANIZATION IS LINE SEQUENTIAL
+000440          FILE STATUS IS WS-SMRPT-STATUS.
+000450      SELECT ST-LD-ANSWER-FILE ASSIGN TO "STSLDIN.DAT"
+000460          ORGANIZATION IS LINE SEQUENTIAL
+000470          FILE STATUS IS WS-LDIN-STATUS.
+000480      SELECT ST-LD-CONSOLE-FILE ASSIGN TO "STSLDOUT.DAT"
+000490          ORGANIZATION IS LINE SEQUENTIAL
+000500          FILE STATUS IS WS-LDOUT-STATUS.
+000510      SELECT ST-FINDINGS-FILE ASSIGN TO "STRSTRPT.DAT"
+000520          ORGANIZATION IS LINE SEQUENTIAL
+000530          FILE STATUS IS WS-FIND-STATUS.
+000540      COPY AUDITSEL.
+      
+000550  DATA DIVISION.
+000560  FILE SECTION.
+000570  FD  ST-ADD-ANSWER-FILE.
+000580  01  ST-ANSWER-RECORD           PIC X(20).
+      
+000590  FD  ST-ADD-TRAN-FILE.
+000600  01  ST-ADD-TRAN-RECORD         PIC X(20).
+      
+000610  FD  ST-ADD-RESULT-FILE.
+000620  01  ST-ADD-RESULT-RECORD       PIC X(80).
+      
+000630  FD  ST-SM-ANSWER-FILE.
+000640  01  ST-SM-ANSWER-RECORD        PIC X(20).
+      
+000650  FD  ST-SM-TRAN-FILE.
+000660  01  ST-SM-TRAN-RECORD          PIC X(10).
+      
+000670  FD  ST-SM-REPORT-FILE.
+000680  01  ST-SM-REPORT-RECORD        PIC X(80).
+      
+000690  FD  ST-LD-ANSWER-FILE.
+000700  01  ST-LD-ANSWER-RECORD        PIC X(20).
+      
+000710  FD  ST-LD-CONSOLE-FILE.
+000720  01  ST-LD-CONSOLE-RECORD       PIC X(80).
+      
+000730  FD  ST-FINDINGS-FILE.
+000740  01  ST-FINDINGS-RECORD         PIC X(80).
+      
+000750  FD  AUDIT-LOG-FILE.
+000760      COPY AUDITLOG.
+      
+000770  WORKING-STORAGE SECTION.
+000780      COPY RUNHDR.
+000790  01  WS-AUDIT-STATUS            PIC XX  VALUE SPACES.
+000800      88  AUDIT-OK                       VALUE "00".
+      
+000810  01  WS-ADDIN-STATUS            PIC XX  VALUE SPACES.
+000820      88  ADDIN-OK                       VALUE "00".
+000830  01  WS-ADDTRAN-STATUS          PIC XX  VALUE SPACES.
+000840      88  ADDTRAN-OK                     VALUE "00".
+000850  01  WS-ADDRSLT-STATUS          PIC XX  VALUE SPACES.
+000860      88  ADDRSLT-OK                     VALUE "00".
+000870      88  ADDRSLT-EOF                    VALUE "10".
+000880  01  WS-SMIN-STATUS             PIC XX  VALUE SPACES.
+000890      88  SMIN-OK                        VALUE "00".
+000900  01  WS-SMTRAN-STATUS           PIC XX  VALUE SPACES.
+000910      88  SMTRAN-OK                      VALUE "00".
+000920  01  WS-SMRPT-STATUS            PIC XX  VALUE SPACES.
+000930      88  SMRPT-OK                       VALUE "00".
+000940      88  SMRPT-EOF                      VALUE "10".
+000950  01  WS-LDIN-STATUS             PIC XX  VALUE SPACES.
+000960      88  LDIN-OK                        VALUE "00".
+000970  01  WS-LDOUT-STATUS            PIC XX  VALUE SPACES.
+000980      88  LDOUT-OK                       VALUE "00".
+000990      88  LDOUT-EOF                      VALUE "10".
+001000  01  WS-FIND-STATUS             PIC XX  VALUE SPACES.
+001010      88  FIND-OK                        VALUE "00".
+      
+001020*----------------------------------------------------------------
+001030* EACH TARGET PROGRAM IS LAUNCHED AS ITS OWN JOB STEP, THE SAME
+001040* WAY MAINMENU DOES IT, BUT WITH ITS ANSWERS AND (FOR LOOPDEMO)
+001050* ITS CONSOLE OUTPUT REDIRECTED FROM/TO A FILE SO THE RUN NEEDS
+001060* NO OPERATOR AT THE KEYBOARD.  A SHELL-LEVEL TIME LIMIT GUARDS
+001070* AGAINST A BOUNDARY VALUE DRIVING ONE OF THEM INTO A LOOP THAT
+001080* NEVER ENDS - THAT IS ITSELF A FINDING WORTH REPORTING, NOT
+001090* SOMETHING THE HARNESS SHOULD HANG WAITING ON.
+001100*----------------------------------------------------------------
+001110  01  WS-COMMAND                 PIC X(80)   VALUE SPACES.
+001120  01  WS-STEP-LIMIT-SECS         PIC 9(3)    VALUE 010.
+      
+001130  01  WS-CASE-LABEL              PIC X(40)   VALUE SPACES.
+      
+001140  01  WS-SM-CASE-VALUE           PIC X(03)   VALUE SPACES.
+
+001150*> A CALL "SYSTEM" exit status comes back in RETURN-CODE shifted
+001160*> left eight bits (the shell's usual wait() coding), so "timeout"
+001170*> reporting its own exit code 124 - a killed job step - shows up
+001180*> here as 124 * 256. Every CALL "SYSTEM" step in this program
+001181*> runs under the same shell-level timeout guard and checks it.
+001190  01  WS-SM-TIMED-OUT            PIC X       VALUE "N".
+001200      88  SM-STEP-TIMED-OUT                  VALUE "Y".
+001201  01  WS-ADD-TIMED-OUT           PIC X       VALUE "N".
+001202      88  ADD-STEP-TIMED-OUT                 VALUE "Y".
+001203  01  WS-LD-TIMED-OUT            PIC X       VALUE "N".
+001204      88  LD-STEP-TIMED-OUT                  VALUE "Y".
+
+001210  01  WS-LD-CASE-VALUE           PIC X(02)   VALUE SPACES.
+001220  01  WS-LD-GUARD-SWITCH         PIC X       VALUE "N".
+001230      88  LD-GUARD-FIRED                     VALUE "Y".
+001240  01  WS-LD-POS             PIC 99      VALUE 0.
+      
+001250  PROCEDURE DIVISION.
+001260*----------------------------------------------------------------
+001270* 0000-MAINLINE - TOP-LEVEL CONTROL
+001280*----------------------------------------------------------------
+001290  0000-MAINLINE.
+001300      PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001310      PERFORM 2000-TEST-ADD2NUM THRU 2000-EXIT
+001320      PERFORM 3000-TEST-SIMPLEMATH THRU 3000-EXIT
+001330      PERFORM 4000-TEST-LOOPDEMO THRU 4000-EXIT
+001340      PERFORM 9999-TERMINATE THRU 9999-EXIT
+001350      STOP RUN.
+      
+001360*----------------------------------------------------------------
+001370* 1000-INITIALIZE - ONE-TIME START-OF-RUN PROCESSING
+001380*----------------------------------------------------------------
+001390  1000-INITIALIZE.
+001400      DISPLAY " ".
+001410      DISPLAY "=== STRSTEST - BOUNDARY/STRESS TEST HARNESS ===".
+001420      MOVE "STRSTEST" TO RH-PROGRAM-NAME
+001430      DISPLAY "Enter operator ID: " WITH NO ADVANCING
+001440      ACCEPT RH-OPERATOR-ID
+001450      ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD
+001460      ACCEPT RH-RUN-TIME FROM TIME
+001470      STRING RH-RUN-DATE DELIMITED BY SIZE
+001480             RH-RUN-TIME DELIMITED BY SIZE
+001490             INTO RH-RUN-ID
+001500      END-STRING
+      
+001510      OPEN OUTPUT ST-FINDINGS-FILE
+001520      MOVE SPACES TO ST-FINDINGS-RECORD
+001530      STRING "BOUNDARY/STRESS FINDINGS - RUN " DELIMITED BY SIZE
+001540             RH-RUN-ID                  DELIMITED BY SIZE
+001550             INTO ST-FINDINGS-RECORD
+001560      END-STRING
+001570      WRITE ST-FINDINGS-RECORD
+001580      MOVE SPACES TO ST-FINDINGS-RECORD
+001590      WRITE ST-FINDINGS-RECORD.
+001600  1000-EXIT.
+001610      EXIT.
+      
+001620*----------------------------------------------------------------
+001630* 2000-TEST-ADD2NUM - ZERO, NEGATIVE MAXIMUM, POSITIVE MAXIMUM,
+001640* AND AN OVERSIZED (ONE DIGIT TOO WIDE) TRANSACTION RECORD IN A
+001650* SINGLE BATCH RUN.  TR-NUM1 AND TR-NUM2 ARE PIC S9(4)V99 SIGN
+001660* LEADING SEPARATE, SEVEN CHARACTERS EACH; THE LAST RECORD IS
+001670* DELIBERATELY ONE CHARACTER TOO LONG TO SEE HOW A FIXED-COLUMN
+001680* READ HANDLES A MALFORMED UPSTREAM RECORD.
+001690*----------------------------------------------------------------
+001700  2000-TEST-ADD2NUM.
+001710      PERFORM 2100-BUILD-ADD-BOUNDARY-DATA THRU 2100-EXIT
+001720      PERFORM 2200-BUILD-ADD-ANSWERS THRU 2200-EXIT
+
+001730      MOVE SPACES TO WS-COMMAND
+001740      STRING "timeout " DELIMITED BY SIZE
+001750             WS-STEP-LIMIT-SECS DELIMITED BY SIZE
+001760             " add2num < STSADDIN.DAT > /dev/null"
+001770                 DELIMITED BY SIZE
+001780             INTO WS-COMMAND
+001790      END-STRING
+001795      MOVE "N" TO WS-ADD-TIMED-OUT
+001800      CALL "SYSTEM" USING WS-COMMAND
+001805      IF RETURN-CODE = 31744
+001806          MOVE "Y" TO WS-ADD-TIMED-OUT
+001807      END-IF
+
+001810      MOVE "ADD2NUM (zero/neg/max/oversized)" TO WS-CASE-LABEL
+001820      PERFORM 2300-COPY-ADD-RESULTS THRU 2300-EXIT.
+001830  2000-EXIT.
+001840      EXIT.
+
+001850  2100-BUILD-ADD-BOUNDARY-DATA.
+001860      OPEN OUTPUT ST-ADD-TRAN-FILE
+001870      MOVE "+000000+000000" TO ST-ADD-TRAN-RECORD
+001880      WRITE ST-ADD-TRAN-RECORD
+001885      MOVE "-999999-999999" TO ST-ADD-TRAN-RECORD
+001887      WRITE ST-ADD-TRAN-RECORD
+001890      MOVE "+999999+999999" TO ST-ADD-TRAN-RECORD
+001900      WRITE ST-ADD-TRAN-RECORD
+001910      MOVE "+9999999+000000" TO ST-ADD-TRAN-RECORD
+001920      WRITE ST-ADD-TRAN-RECORD
+001930      CLOSE ST-ADD-TRAN-FILE.
+001940  2100-EXIT.
+001950      EXIT.
+      
+001960  2200-BUILD-ADD-ANSWERS.
+001970      *> Operator ID, (B)atch mode, no restart.
+001980      OPEN OUTPUT ST-ADD-ANSWER-FILE
+001990      MOVE "STRSTEST" TO ST-ANSWER-RECORD
+002000      WRITE ST-ANSWER-RECORD
+002010      MOVE "B" TO ST-ANSWER-RECORD
+002020      WRITE ST-ANSWER-RECORD
+002030      MOVE "N" TO ST-ANSWER-RECORD
+002040      WRITE ST-ANSWER-RECORD
+002050      CLOSE ST-ADD-ANSWER-FILE.
+002060  2200-EXIT.
+002070      EXIT.
+      
+002080  2300-COPY-ADD-RESULTS.
+002090      MOVE SPACES TO ST-FINDINGS-RECORD
+002100      STRING "-- " DELIMITED BY SIZE
+002110             WS-CASE-LABEL DELIMITED BY SIZE
+002120             INTO ST-FINDINGS-RECORD
+002130      END-STRING
+002140      WRITE ST-FINDINGS-RECORD
+
+002145      IF ADD-STEP-TIMED-OUT
+002146          MOVE "   TIMED OUT - possible infinite loop"
+002147              TO ST-FINDINGS-RECORD
+002148          WRITE ST-FINDINGS-RECORD
+002149      ELSE
+002150          OPEN INPUT ST-ADD-RESULT-FILE
+002160          IF ADDRSLT-OK
+002170          PERFORM 2310-COPY-ADD-LINE THRU 2310-EXIT
+002180          PERFORM 2320-COPY-ADD-LINE-LOOP THRU 2320-EXIT
+002190              UNTIL ADDRSLT-EOF
+002200          CLOSE ST-ADD-RESULT-FILE
+002210          ELSE
+002220          MOVE "   (ADDRSLT.DAT not found - run did not complete)"
+002230              TO ST-FINDINGS-RECORD
+002240          WRITE ST-FINDINGS-RECORD
+002250          END-IF
+002255      END-IF
+
+002260      MOVE SPACES TO ST-FINDINGS-RECORD
+002270      WRITE ST-FINDINGS-RECORD.
+002280  2300-EXIT.
+002290      EXIT.
+      
+002300  2310-COPY-ADD-LINE.
+002310      READ ST-ADD-RESULT-FILE
+002320          AT END SET ADDRSLT-EOF TO TRUE
+002330      END-READ.
+002340  2310-EXIT.
+002350      EXIT.
+      
+002360  2320-COPY-ADD-LINE-LOOP.
+002370      MOVE SPACES TO ST-FINDINGS-RECORD
+002380      STRING "   " DELIMITED BY SIZE
+002390             ST-ADD-RESULT-RECORD DELIMITED BY SIZE
+002400             INTO ST-FINDINGS-RECORD
+002410      END-STRING
+002420      WRITE ST-FINDINGS-RECORD
+002430      PERFORM 2310-COPY-ADD-LINE THRU 2310-EXIT.
+002440  2320-EXIT.
+002450      EXIT.
+      
+002460*----------------------------------------------------------------
+002470* 3000-TEST-SIMPLEMATH - N = 00, N = 99 (THE TOP OF THE VALID
+002480* RANGE) AND N = 100 (ONE DIGIT TOO WIDE FOR THE PIC 99 BATCH
+002490* INPUT FIELD).  EACH VALUE IS RUN AS ITS OWN JOB STEP SO THAT A
+002500* HANG ON ONE BOUNDARY DOES NOT STOP THE OTHERS FROM RUNNING.
+002510*----------------------------------------------------------------
+002520  3000-TEST-SIMPLEMATH.
+002530      MOVE "00" TO WS-SM-CASE-VALUE
+002540      MOVE "SIMPLEMATH N = 00 (zero)" TO WS-CASE-LABEL
+002550      PERFORM 3100-RUN-ONE-SIMPLEMATH-CASE THRU 3100-EXIT
+      
+002560      MOVE "99" TO WS-SM-CASE-VALUE
+002570      MOVE "SIMPLEMATH N = 99 (top of range)" TO WS-CASE-LABEL
+002580      PERFORM 3100-RUN-ONE-SIMPLEMATH-CASE THRU 3100-EXIT
+      
+002590      MOVE "100" TO WS-SM-CASE-VALUE
+002600      MOVE "SIMPLEMATH N = 100 (one digit too wide)"
+002610          TO WS-CASE-LABEL
+002620      PERFORM 3100-RUN-ONE-SIMPLEMATH-CASE THRU 3100-EXIT.
+002630  3000-EXIT.
+002640      EXIT.
+      
+002650  3100-RUN-ONE-SIMPLEMATH-CASE.
+002660      OPEN OUTPUT ST-SM-TRAN-FILE
+002670      MOVE WS-SM-CASE-VALUE TO ST-SM-TRAN-RECORD
+002680      WRITE ST-SM-TRAN-RECORD
+002690      CLOSE ST-SM-TRAN-FILE
+      
+002700      OPEN OUTPUT ST-SM-ANSWER-FILE
+002710      MOVE "STRSTEST" TO ST-SM-ANSWER-RECORD
+002720      WRITE ST-SM-ANSWER-RECORD
+002730      MOVE "B" TO ST-SM-ANSWER-RECORD
+002740      WRITE ST-SM-ANSWER-RECORD
+002750      CLOSE ST-SM-ANSWER-FILE
+      
+002760      MOVE SPACES TO WS-COMMAND
+002770      STRING "timeout " DELIMITED BY SIZE
+002780             WS-STEP-LIMIT-SECS DELIMITED BY SIZE
+002790             " simplemath < STSSMIN.DAT > /dev/null"
+002800                 DELIMITED BY SIZE
+002810             INTO WS-COMMAND
+002820      END-STRING
+002830      MOVE "N" TO WS-SM-TIMED-OUT
+002840      CALL "SYSTEM" USING WS-COMMAND
+002850      IF RETURN-CODE = 31744
+002860          MOVE "Y" TO WS-SM-TIMED-OUT
+002870      END-IF
+      
+002880      PERFORM 3200-COPY-SM-RESULTS THRU 3200-EXIT.
+002890  3100-EXIT.
+002900      EXIT.
+      
+002910  3200-COPY-SM-RESULTS.
+002920      MOVE SPACES TO ST-FINDINGS-RECORD
+002930      STRING "-- " DELIMITED BY SIZE
+002940             WS-CASE-LABEL DELIMITED BY SIZE
+002950             INTO ST-FINDINGS-RECORD
+002960      END-STRING
+002970      WRITE ST-FINDINGS-RECORD
+      
+002980      IF SM-STEP-TIMED-OUT
+002990          MOVE "   TIMED OUT - possible infinite loop"
+003000              TO ST-FINDINGS-RECORD
+003010          WRITE ST-FINDINGS-RECORD
+003020      ELSE
+003030          OPEN INPUT ST-SM-REPORT-FILE
+003040          IF SMRPT-OK
+003050              PERFORM 3210-COPY-SM-LINE THRU 3210-EXIT
+003060              PERFORM 3220-COPY-SM-LINE-LOOP THRU 3220-EXIT
+003070                  UNTIL SMRPT-EOF
+003080              CLOSE ST-SM-REPORT-FILE
+003090          ELSE
+003100              MOVE "   (SIMRPT.DAT not found - run incomplete)"
+003110                  TO ST-FINDINGS-RECORD
+003120              WRITE ST-FINDINGS-RECORD
+003130          END-IF
+003140      END-IF
+      
+003150      MOVE SPACES TO ST-FINDINGS-RECORD
+003160      WRITE ST-FINDINGS-RECORD.
+003170  3200-EXIT.
+003180      EXIT.
+      
+003190  3210-COPY-SM-LINE.
+003200      READ ST-SM-REPORT-FILE
+003210          AT END SET SMRPT-EOF TO TRUE
+003220      END-READ.
+003230  3210-EXIT.
+003240      EXIT.
+      
+003250  3220-COPY-SM-LINE-LOOP.
+003260      MOVE SPACES TO ST-FINDINGS-RECORD
+003270      STRING "   " DELIMITED BY SIZE
+003280             ST-SM-REPORT-RECORD DELIMITED BY SIZE
+003290             INTO ST-FINDINGS-RECORD
+003300      END-STRING
+003310      WRITE ST-FINDINGS-RECORD
+003320      PERFORM 3210-COPY-SM-LINE THRU 3210-EXIT.
+003330  3220-EXIT.
+003340      EXIT.
+      
+003350*----------------------------------------------------------------
+003360* 4000-TEST-LOOPDEMO - N = 00, N = 09 (TOP OF THE VALID RANGE)
+003370* AND N = 10 (ONE PAST IT).  LOOPDEMO HAS NO BATCH MODE, SO EACH
+003380* CASE IS DRIVEN THROUGH ITS INTERACTIVE ACCEPTS WITH A CANNED
+003390* ANSWER FILE; THE REST OF THE RUN (TABLE SIZE AND LOAN TERMS)
+003400* USES ORDINARY MID-RANGE VALUES SO THE FOCUS STAYS ON N.
+003410*----------------------------------------------------------------
+003420  4000-TEST-LOOPDEMO.
+003430      MOVE "00" TO WS-LD-CASE-VALUE
+003440      MOVE "LOOPDEMO N = 00 (zero)" TO WS-CASE-LABEL
+003450      PERFORM 4100-RUN-ONE-LOOPDEMO-CASE THRU 4100-EXIT
+      
+003460      MOVE "09" TO WS-LD-CASE-VALUE
+003470      MOVE "LOOPDEMO N = 09 (top of valid range)" TO WS-CASE-LABEL
+003480      PERFORM 4100-RUN-ONE-LOOPDEMO-CASE THRU 4100-EXIT
+      
+003490      MOVE "10" TO WS-LD-CASE-VALUE
+003500      MOVE "LOOPDEMO N = 10 (one past the range)" TO WS-CASE-LABEL
+003510      PERFORM 4100-RUN-ONE-LOOPDEMO-CASE THRU 4100-EXIT.
+003520  4000-EXIT.
+003530      EXIT.
+      
+003540  4100-RUN-ONE-LOOPDEMO-CASE.
+003550      OPEN OUTPUT ST-LD-ANSWER-FILE
+003560      MOVE "STRSTEST"  TO ST-LD-ANSWER-RECORD
+003570      WRITE ST-LD-ANSWER-RECORD
+003580      MOVE WS-LD-CASE-VALUE TO ST-LD-ANSWER-RECORD
+003590      WRITE ST-LD-ANSWER-RECORD
+003600      MOVE "05"         TO ST-LD-ANSWER-RECORD
+003610      WRITE ST-LD-ANSWER-RECORD
+003620      MOVE "1000.00"    TO ST-LD-ANSWER-RECORD
+003630      WRITE ST-LD-ANSWER-RECORD
+003640      MOVE "5.0"        TO ST-LD-ANSWER-RECORD
+003650      WRITE ST-LD-ANSWER-RECORD
+003660      MOVE "12"         TO ST-LD-ANSWER-RECORD
+003670      WRITE ST-LD-ANSWER-RECORD
+003680      CLOSE ST-LD-ANSWER-FILE
+      
+003690      MOVE SPACES TO WS-COMMAND
+003700      STRING "timeout " DELIMITED BY SIZE
+003710             WS-STEP-LIMIT-SECS DELIMITED BY SIZE
+003720             " loopdemo < STSLDIN.DAT > STSLDOUT.DAT"
+003730                 DELIMITED BY SIZE
+003740             INTO WS-COMMAND
+003750      END-STRING
+003755      MOVE "N" TO WS-LD-TIMED-OUT
+003760      CALL "SYSTEM" USING WS-COMMAND
+003765      IF RETURN-CODE = 31744
+003766          MOVE "Y" TO WS-LD-TIMED-OUT
+003767      END-IF
+
+003770      PERFORM 4200-SCAN-LOOPDEMO-CONSOLE THRU 4200-EXIT.
+003780  4100-EXIT.
+003790      EXIT.
+      
+003800  4200-SCAN-LOOPDEMO-CONSOLE.
+003810      MOVE SPACES TO ST-FINDINGS-RECORD
+003820      STRING "-- " DELIMITED BY SIZE
+003830             WS-CASE-LABEL DELIMITED BY SIZE
+003840             INTO ST-FINDINGS-RECORD
+003850      END-STRING
+003860      WRITE ST-FINDINGS-RECORD
+
+003865      IF LD-STEP-TIMED-OUT
+003866          MOVE "   TIMED OUT - possible infinite loop"
+003867              TO ST-FINDINGS-RECORD
+003868          WRITE ST-FINDINGS-RECORD
+003869      ELSE
+003870          MOVE "N" TO WS-LD-GUARD-SWITCH
+003880          OPEN INPUT ST-LD-CONSOLE-FILE
+003890          IF LDOUT-OK
+003900          PERFORM 4210-READ-LD-LINE THRU 4210-EXIT
+003910          PERFORM 4220-SCAN-LD-LINE THRU 4220-EXIT
+003920              UNTIL LDOUT-EOF
+003930          CLOSE ST-LD-CONSOLE-FILE
+003940          ELSE
+003950          MOVE "   (STSLDOUT.DAT not found - run incomplete)"
+003960              TO ST-FINDINGS-RECORD
+003970          WRITE ST-FINDINGS-RECORD
+003980          END-IF
+
+003990          IF LD-GUARD-FIRED
+004000          MOVE "   Out-of-range N rejected - default used."
+004010              TO ST-FINDINGS-RECORD
+004020          ELSE
+004030          MOVE "   N accepted as entered - no fallback triggered."
+004040              TO ST-FINDINGS-RECORD
+004050          END-IF
+004060          WRITE ST-FINDINGS-RECORD
+004065      END-IF
+
+004070      MOVE SPACES TO ST-FINDINGS-RECORD
+004080      WRITE ST-FINDINGS-RECORD.
+004090  4200-EXIT.
+004100      EXIT.
+      
+004110  4210-READ-LD-LINE.
+004120      READ ST-LD-CONSOLE-FILE
+004130          AT END SET LDOUT-EOF TO TRUE
+004140      END-READ.
+004150  4210-EXIT.
+004160      EXIT.
+      
+004170  4220-SCAN-LD-LINE.
+004180      *> The fallback message trails right after the prompt on
+004190      *> the same line (WITH NO ADVANCING), so its column shifts
+004200      *> with the width of the N range - scan for it instead of
+004210      *> anchoring to column 1.
+004220      PERFORM VARYING WS-LD-POS FROM 1 BY 1
+004230              UNTIL WS-LD-POS > 65
+004240          IF ST-LD-CONSOLE-RECORD(WS-LD-POS:10) = "Using N = "
+004250              MOVE "Y" TO WS-LD-GUARD-SWITCH
+004260          END-IF
+004270      END-PERFORM
+004280      PERFORM 4210-READ-LD-LINE THRU 4210-EXIT.
+004290  4220-EXIT.
+004300      EXIT.
+      
+004310*----------------------------------------------------------------
+004320* 9999-TERMINATE - CLOSE THE FINDINGS FILE AND LOG THE RUN
+004330*----------------------------------------------------------------
+004340  9999-TERMINATE.
+004350      CLOSE ST-FINDINGS-FILE
+      
+004360      OPEN EXTEND AUDIT-LOG-FILE
+004370      IF NOT AUDIT-OK
+004380          OPEN OUTPUT AUDIT-LOG-FILE
+004390      END-IF
+004400      MOVE SPACES TO AUDIT-LOG-RECORD
+004410      STRING RH-PROGRAM-NAME    DELIMITED BY SIZE
+004420             " RUNID "          DELIMITED BY SIZE
+004430             RH-RUN-ID          DELIMITED BY SIZE
+004440             " OPERATOR "       DELIMITED BY SIZE
+004450             RH-OPERATOR-ID     DELIMITED BY SIZE
+004460             INTO AUDIT-LOG-RECORD
+004470      END-STRING
+004480      WRITE AUDIT-LOG-RECORD
+004490      CLOSE AUDIT-LOG-FILE
+004500      DISPLAY "Findings written to STRSTRPT.DAT.".
+004510  9999-EXIT.
+004520      EXIT.
+      
