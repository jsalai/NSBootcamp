@@ -1,23 +1,348 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLEMATH.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SM-INPUT-FILE ASSIGN TO "SIMIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT SM-REPORT-FILE ASSIGN TO "SIMRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT SM-PARM-FILE ASSIGN TO "SIMPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           COPY AUDITSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SM-INPUT-FILE.
+       01  SM-INPUT-RECORD.
+           05  SM-IN-N            PIC 99.
+
+       FD  SM-REPORT-FILE.
+       01  SM-REPORT-RECORD       PIC X(80).
+
+       FD  SM-PARM-FILE.
+           COPY PARMLIM.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
+           COPY RUNHDR.
+       01  WS-AUDIT-STATUS      PIC XX  VALUE SPACES.
+           88  AUDIT-OK                 VALUE "00".
        01  WS-N         PIC 99     VALUE 5.
-       01  WS-I         PIC 99     VALUE 0.
+       *> WS-MAX-N is documented (and defaulted, see WS-MAX-N below) up
+       *> to 99, so the loop counter is carried a digit wider than
+       *> PIC 99 - otherwise WS-I wraps 99 back to 00 without an ON
+       *> SIZE ERROR and UNTIL WS-I > WS-N never becomes true.
+       01  WS-I         PIC 999    VALUE 0.
        01  WS-SQUARE    PIC 9(5)   VALUE 0.
        01  WS-TRI       PIC 9(5)   VALUE 0.
+       01  WS-FACT      PIC 9(18)  VALUE 1.
+
+       01  WS-PRIME-FLAG        PIC X   VALUE "Y".
+           88  N-IS-PRIME               VALUE "Y".
+       01  WS-DIVISOR           PIC 99  VALUE 0.
+
+       *> GCD/LCM of N and a second interactive value M
+       01  WS-N2        PIC 99      VALUE 0.
+       01  WS-N2-INPUT  PIC X(02)   VALUE SPACES.
+       01  WS-GCD       PIC 99      VALUE 0.
+       01  WS-LCM       PIC 9(5)    VALUE 0.
+       01  WS-GCD-A     PIC 99      VALUE 0.
+       01  WS-GCD-B     PIC 99      VALUE 0.
+       01  WS-GCD-TEMP  PIC 99      VALUE 0.
+
+       *> Nth Fibonacci number, built with the same running-pair loop
+       *> style used for the sum/factorial above
+       01  WS-FIB       PIC 9(18)   VALUE 0.
+       01  WS-FIB-PREV  PIC 9(18)   VALUE 0.
+       01  WS-FIB-CURR  PIC 9(18)   VALUE 1.
+
+       01  WS-RUN-MODE          PIC X   VALUE "I".
+           88  RUN-INTERACTIVE       VALUE "I".
+           88  RUN-BATCH             VALUE "B".
+
+       01  WS-INPUT-STATUS      PIC XX  VALUE SPACES.
+           88  INPUT-OK                  VALUE "00".
+           88  INPUT-EOF                 VALUE "10".
+       01  WS-REPORT-STATUS     PIC XX  VALUE SPACES.
+           88  REPORT-OK                 VALUE "00".
+       01  WS-PARM-STATUS       PIC XX  VALUE SPACES.
+           88  PARM-OK                   VALUE "00".
+
+       01  WS-RECORD-COUNT      PIC 9(7) VALUE 0.
+
+       *> N range/default, loaded from SIMPARM.DAT so operations can
+       *> tighten or relax the accepted range without a recompile.  If
+       *> the file is missing or empty the original 1-99/default-1
+       *> limits are used, so behavior is unchanged when nobody has
+       *> customized it yet.
+       01  WS-MIN-N              PIC 99    VALUE 01.
+       01  WS-MAX-N              PIC 99    VALUE 99.
+       01  WS-DEFAULT-N          PIC 99    VALUE 01.
+
+       *> Print-image report control fields
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY       PIC 9(4).
+           05  WS-RUN-MM         PIC 99.
+           05  WS-RUN-DD         PIC 99.
+       01  WS-RUN-TIME.
+           05  WS-RUN-HH         PIC 99.
+           05  WS-RUN-MIN        PIC 99.
+           05  WS-RUN-SS         PIC 99.
+           05  FILLER            PIC 99.
+       01  WS-RUN-DATE-DISPLAY   PIC X(10).
+       01  WS-RUN-TIME-DISPLAY   PIC X(08).
+
+       01  WS-PAGE-NO            PIC 9(3)   VALUE 0.
+       01  WS-LINE-NO            PIC 99     VALUE 99.
+       01  WS-LINES-PER-PAGE     PIC 99     VALUE 20.
+
+       01  WS-GRAND-SQUARE-TOTAL PIC 9(9)   VALUE 0.
+
+       01  WS-N-INPUT            PIC X(02)   VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Enter a small integer N (1-99): " WITH NO ADVANCING
-           ACCEPT WS-N
+           PERFORM INIT-RUN-HEADER
+           PERFORM LOAD-MATH-PARMS
+
+           DISPLAY "Run SIMPLEMATH (I)nteractive or (B)atch mode? "
+               WITH NO ADVANCING
+           ACCEPT WS-RUN-MODE
+           MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE
+
+           IF RUN-BATCH
+               PERFORM BATCH-MODE
+           ELSE
+               PERFORM INTERACTIVE-MODE
+           END-IF
 
-           *>Guard against zero/negative input
-           IF WS-N < 1
-              MOVE 1 TO WS-N
+           PERFORM WRITE-AUDIT-LOG-ENTRY
+
+           STOP RUN.
+
+       INIT-RUN-HEADER.
+           MOVE "SIMPLMTH" TO RH-PROGRAM-NAME
+           DISPLAY "Enter operator ID: " WITH NO ADVANCING
+           ACCEPT RH-OPERATOR-ID
+           ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RH-RUN-TIME FROM TIME
+           STRING RH-RUN-DATE DELIMITED BY SIZE
+                  RH-RUN-TIME DELIMITED BY SIZE
+                  INTO RH-RUN-ID
+           END-STRING.
+
+       WRITE-AUDIT-LOG-ENTRY.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF NOT AUDIT-OK
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING RH-PROGRAM-NAME    DELIMITED BY SIZE
+                  " RUNID "          DELIMITED BY SIZE
+                  RH-RUN-ID          DELIMITED BY SIZE
+                  " OPERATOR "       DELIMITED BY SIZE
+                  RH-OPERATOR-ID     DELIMITED BY SIZE
+                  " MODE "           DELIMITED BY SIZE
+                  WS-RUN-MODE        DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD
+           END-STRING
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+       LOAD-MATH-PARMS.
+           OPEN INPUT SM-PARM-FILE
+           IF PARM-OK
+               READ SM-PARM-FILE
+                   NOT AT END
+                       MOVE PARM-MIN-N     TO WS-MIN-N
+                       MOVE PARM-MAX-N     TO WS-MAX-N
+                       MOVE PARM-DEFAULT-N TO WS-DEFAULT-N
+               END-READ
+               CLOSE SM-PARM-FILE
+           END-IF.
+
+       INTERACTIVE-MODE.
+           PERFORM ACCEPT-VALID-N
+
+           *>Guard against out-of-range input
+           IF WS-N < WS-MIN-N OR WS-N > WS-MAX-N
+              MOVE WS-DEFAULT-N TO WS-N
            END-IF
 
+           PERFORM COMPUTE-ALL-FOR-N
+           PERFORM COMPUTE-FIBONACCI
+
+           DISPLAY "N        = " WS-N
+           DISPLAY "N^2      = " WS-SQUARE
+           DISPLAY "T(N)     = " WS-TRI
+           DISPLAY "N!       = " WS-FACT
+           DISPLAY "FIB(N)   = " WS-FIB
+           IF N-IS-PRIME
+               DISPLAY "N is PRIME"
+           ELSE
+               DISPLAY "N is COMPOSITE"
+           END-IF
+
+           PERFORM ACCEPT-VALID-N2
+           PERFORM COMPUTE-GCD-LCM
+
+           DISPLAY "M        = " WS-N2
+           DISPLAY "GCD(N,M) = " WS-GCD
+           DISPLAY "LCM(N,M) = " WS-LCM.
+
+       ACCEPT-VALID-N.
+           DISPLAY "Enter a small integer N (" WS-MIN-N "-" WS-MAX-N
+               "): " WITH NO ADVANCING
+           ACCEPT WS-N-INPUT
+           PERFORM UNTIL FUNCTION TEST-NUMVAL(WS-N-INPUT) = 0
+               DISPLAY "Invalid input. Enter numeric digits only."
+               DISPLAY "Enter a small integer N (" WS-MIN-N "-"
+                   WS-MAX-N "): " WITH NO ADVANCING
+               ACCEPT WS-N-INPUT
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(WS-N-INPUT) TO WS-N.
+
+       ACCEPT-VALID-N2.
+           DISPLAY "Enter a second integer M for GCD/LCM ("
+               WS-MIN-N "-" WS-MAX-N "): " WITH NO ADVANCING
+           ACCEPT WS-N2-INPUT
+           PERFORM UNTIL FUNCTION TEST-NUMVAL(WS-N2-INPUT) = 0
+               DISPLAY "Invalid input. Enter numeric digits only."
+               DISPLAY "Enter a second integer M for GCD/LCM ("
+                   WS-MIN-N "-" WS-MAX-N "): " WITH NO ADVANCING
+               ACCEPT WS-N2-INPUT
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(WS-N2-INPUT) TO WS-N2
+           IF WS-N2 < WS-MIN-N OR WS-N2 > WS-MAX-N
+               MOVE WS-DEFAULT-N TO WS-N2
+           END-IF.
+
+       BATCH-MODE.
+           MOVE 0 TO WS-RECORD-COUNT
+           MOVE 0 TO WS-GRAND-SQUARE-TOTAL
+           MOVE 0 TO WS-PAGE-NO
+           MOVE 99 TO WS-LINE-NO
+
+           PERFORM GET-RUN-DATE-TIME
+
+           OPEN INPUT SM-INPUT-FILE
+
+           IF NOT INPUT-OK
+               DISPLAY "SIMPLEMATH: cannot open SIMIN.DAT - batch run "
+                       "aborted."
+           ELSE
+               OPEN OUTPUT SM-REPORT-FILE
+
+               READ SM-INPUT-FILE
+                   AT END SET INPUT-EOF TO TRUE
+               END-READ
+
+               PERFORM UNTIL INPUT-EOF
+                   ADD 1 TO WS-RECORD-COUNT
+                   MOVE SM-IN-N TO WS-N
+                   PERFORM COMPUTE-ALL-FOR-N
+                   ADD WS-SQUARE TO WS-GRAND-SQUARE-TOTAL
+                   PERFORM CHECK-FOR-PAGE-BREAK
+                   PERFORM WRITE-DETAIL-LINE
+
+                   READ SM-INPUT-FILE
+                       AT END SET INPUT-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+
+               PERFORM WRITE-REPORT-FOOTER
+
+               CLOSE SM-INPUT-FILE
+               CLOSE SM-REPORT-FILE
+           END-IF.
+
+       GET-RUN-DATE-TIME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           STRING WS-RUN-MM DELIMITED BY SIZE
+                  "/"       DELIMITED BY SIZE
+                  WS-RUN-DD DELIMITED BY SIZE
+                  "/"       DELIMITED BY SIZE
+                  WS-RUN-YYYY DELIMITED BY SIZE
+                  INTO WS-RUN-DATE-DISPLAY
+           END-STRING
+           STRING WS-RUN-HH  DELIMITED BY SIZE
+                  ":"        DELIMITED BY SIZE
+                  WS-RUN-MIN DELIMITED BY SIZE
+                  ":"        DELIMITED BY SIZE
+                  WS-RUN-SS  DELIMITED BY SIZE
+                  INTO WS-RUN-TIME-DISPLAY
+           END-STRING.
+
+       CHECK-FOR-PAGE-BREAK.
+           IF WS-LINE-NO >= WS-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER
+           END-IF.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NO
+           MOVE 0 TO WS-LINE-NO
+
+           IF WS-PAGE-NO > 1
+               MOVE SPACES TO SM-REPORT-RECORD
+               WRITE SM-REPORT-RECORD AFTER ADVANCING PAGE
+           END-IF
+
+           MOVE SPACES TO SM-REPORT-RECORD
+           STRING "SIMPLEMATH BATCH REPORT"    DELIMITED BY SIZE
+                  "     PAGE "                 DELIMITED BY SIZE
+                  WS-PAGE-NO                   DELIMITED BY SIZE
+                  INTO SM-REPORT-RECORD
+           END-STRING
+           WRITE SM-REPORT-RECORD
+
+           MOVE SPACES TO SM-REPORT-RECORD
+           STRING "RUN DATE: " DELIMITED BY SIZE
+                  WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+                  "   RUN TIME: "    DELIMITED BY SIZE
+                  WS-RUN-TIME-DISPLAY DELIMITED BY SIZE
+                  INTO SM-REPORT-RECORD
+           END-STRING
+           WRITE SM-REPORT-RECORD
+
+           MOVE SPACES TO SM-REPORT-RECORD
+           WRITE SM-REPORT-RECORD
+
+           *> The PRIME?/COMPOSITE value in WRITE-DETAIL-LINE always
+           *> starts at column 48 (the fixed-width N/N^2/T(N)/N!
+           *> fields plus their separators run 40 columns, padded out
+           *> to the 47-column substring WRITE-DETAIL-LINE appends
+           *> onto), so the heading is padded out to the same column.
+           MOVE SPACES TO SM-REPORT-RECORD
+           STRING "  N  N^2    T(N)   N!" DELIMITED BY SIZE
+                  "                          PRIME?" DELIMITED BY SIZE
+                  INTO SM-REPORT-RECORD
+           END-STRING
+           WRITE SM-REPORT-RECORD
+
+           ADD 4 TO WS-LINE-NO.
+
+       WRITE-REPORT-FOOTER.
+           MOVE SPACES TO SM-REPORT-RECORD
+           WRITE SM-REPORT-RECORD
+
+           MOVE SPACES TO SM-REPORT-RECORD
+           STRING "GRAND TOTALS -  RECORDS: " DELIMITED BY SIZE
+                  WS-RECORD-COUNT             DELIMITED BY SIZE
+                  "   SUM OF SQUARES: "       DELIMITED BY SIZE
+                  WS-GRAND-SQUARE-TOTAL       DELIMITED BY SIZE
+                  INTO SM-REPORT-RECORD
+           END-STRING
+           WRITE SM-REPORT-RECORD.
+
+       COMPUTE-ALL-FOR-N.
            *> Simple math (no loop): square
            COMPUTE WS-SQUARE = WS-N * WS-N
 
@@ -28,7 +353,80 @@
               ADD WS-I TO WS-TRI
            END-PERFORM
 
-           DISPLAY "N        = " WS-N
-           DISPLAY "N^2      = " WS-SQUARE
-           DISPLAY "T(N)     = " WS-TRI
-           STOP RUN.
+           *> N! via a LOOP
+           MOVE 1 TO WS-FACT
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-N
+              COMPUTE WS-FACT = WS-FACT * WS-I
+           END-PERFORM
+
+           PERFORM CHECK-PRIME.
+
+       CHECK-PRIME.
+           *> Simple trial-division prime test via a LOOP
+           MOVE "Y" TO WS-PRIME-FLAG
+           IF WS-N < 2
+               MOVE "N" TO WS-PRIME-FLAG
+           ELSE
+               PERFORM VARYING WS-DIVISOR FROM 2 BY 1
+                       UNTIL WS-DIVISOR >= WS-N
+                   IF FUNCTION MOD(WS-N, WS-DIVISOR) = 0
+                       MOVE "N" TO WS-PRIME-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       COMPUTE-GCD-LCM.
+           *> Euclidean algorithm via a LOOP, same style as the other
+           *> math routines above
+           MOVE WS-N  TO WS-GCD-A
+           MOVE WS-N2 TO WS-GCD-B
+           PERFORM UNTIL WS-GCD-B = 0
+               COMPUTE WS-GCD-TEMP = FUNCTION MOD(WS-GCD-A, WS-GCD-B)
+               MOVE WS-GCD-B    TO WS-GCD-A
+               MOVE WS-GCD-TEMP TO WS-GCD-B
+           END-PERFORM
+           MOVE WS-GCD-A TO WS-GCD
+
+           IF WS-GCD > 0
+               COMPUTE WS-LCM = WS-N * WS-N2 / WS-GCD
+           ELSE
+               MOVE 0 TO WS-LCM
+           END-IF.
+
+       COMPUTE-FIBONACCI.
+           *> Nth Fibonacci number via a running-pair LOOP
+           MOVE 0 TO WS-FIB-PREV
+           MOVE 1 TO WS-FIB-CURR
+           PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > WS-N
+               COMPUTE WS-FIB = WS-FIB-PREV + WS-FIB-CURR
+               MOVE WS-FIB-CURR TO WS-FIB-PREV
+               MOVE WS-FIB      TO WS-FIB-CURR
+           END-PERFORM
+           MOVE WS-FIB-CURR TO WS-FIB.
+
+       WRITE-DETAIL-LINE.
+           MOVE SPACES TO SM-REPORT-RECORD
+           STRING "  " DELIMITED BY SIZE
+                  WS-N DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-SQUARE DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-TRI DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-FACT DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  INTO SM-REPORT-RECORD
+           END-STRING
+           IF N-IS-PRIME
+               STRING SM-REPORT-RECORD(1:47) DELIMITED BY SIZE
+                      "PRIME"                DELIMITED BY SIZE
+                      INTO SM-REPORT-RECORD
+               END-STRING
+           ELSE
+               STRING SM-REPORT-RECORD(1:47) DELIMITED BY SIZE
+                      "COMPOSITE"            DELIMITED BY SIZE
+                      INTO SM-REPORT-RECORD
+               END-STRING
+           END-IF
+           WRITE SM-REPORT-RECORD
+           ADD 1 TO WS-LINE-NO.
