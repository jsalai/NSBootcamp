@@ -2,35 +2,376 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADD2NUM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADD-TRANS-FILE ASSIGN TO "ADDTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT ADD-RESULT-FILE ASSIGN TO "ADDRSLT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT ADD-CONTROL-FILE ASSIGN TO "ADDCTRL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT ADD-CHECKPOINT-FILE ASSIGN TO "ADDCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           COPY AUDITSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ADD-TRANS-FILE.
+       01  ADD-TRANS-RECORD.
+           05  TR-NUM1         PIC S9(4)V99 SIGN IS LEADING SEPARATE.
+           05  TR-NUM2         PIC S9(4)V99 SIGN IS LEADING SEPARATE.
+
+       FD  ADD-RESULT-FILE.
+       01  ADD-RESULT-RECORD   PIC X(80).
+
+       FD  ADD-CONTROL-FILE.
+       01  ADD-CONTROL-RECORD.
+           05  CT-EXPECTED-COUNT   PIC 9(7).
+           05  CT-EXPECTED-TOTAL   PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+
+       FD  ADD-CHECKPOINT-FILE.
+       01  ADD-CHECKPOINT-RECORD.
+           05  CK-LAST-RECORD      PIC 9(7).
+           05  CK-RUN-COUNT        PIC 9(7).
+           05  CK-RUN-TOTAL        PIC S9(9)V99 SIGN IS LEADING SEPARATE.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
-           01  NUM1    PIC 9(4).
-           01  NUM2    PIC 9(4).
-           01  RESULT  PIC 9(5).
+           COPY RUNHDR.
+           01  WS-AUDIT-STATUS     PIC XX  VALUE SPACES.
+               88  AUDIT-OK                VALUE "00".
+           01  NUM1    PIC S9(4)V99  SIGN IS LEADING SEPARATE.
+           01  NUM2    PIC S9(4)V99  SIGN IS LEADING SEPARATE.
+           01  RESULT  PIC S9(5)V99  SIGN IS LEADING SEPARATE.
            01  WS-ANSWER   PIC X   VALUE "Y".
 
+           01  WS-RUN-MODE     PIC X   VALUE "I".
+               88  RUN-INTERACTIVE     VALUE "I".
+               88  RUN-BATCH           VALUE "B".
+
+           01  WS-TRANS-STATUS     PIC XX  VALUE SPACES.
+               88  TRANS-OK                VALUE "00".
+               88  TRANS-EOF               VALUE "10".
+           01  WS-RESULT-STATUS    PIC XX  VALUE SPACES.
+               88  RESULT-OK               VALUE "00".
+           01  WS-CONTROL-STATUS   PIC XX  VALUE SPACES.
+               88  CONTROL-OK              VALUE "00".
+           01  WS-CKPT-STATUS      PIC XX  VALUE SPACES.
+               88  CKPT-OK                 VALUE "00".
+
+           *> Every WS-CHECKPOINT-INTERVAL records, the record number just
+           *> posted is saved to ADDCKPT.DAT.  A later run can be told to
+           *> restart from that point instead of reprocessing the whole
+           *> transaction file after a failed overnight run.
+           01  WS-CHECKPOINT-INTERVAL  PIC 9(3)    VALUE 5.
+           01  WS-RESTART-POINT        PIC 9(7)    VALUE 0.
+           01  WS-ABS-RECORD-NUM       PIC 9(7)    VALUE 0.
+           01  WS-SKIP-COUNT           PIC 9(7)    VALUE 0.
+           01  WS-RESTART-ANSWER       PIC X       VALUE "N".
+               88  RESTART-REQUESTED               VALUE "Y".
+
+           01  WS-RUN-TOTAL        PIC S9(9)V99 SIGN IS LEADING SEPARATE
+                                                 VALUE 0.
+           01  WS-RUN-COUNT        PIC 9(7)    VALUE 0.
+
+           01  WS-EXPECTED-COUNT   PIC 9(7)     VALUE 0.
+           01  WS-EXPECTED-TOTAL   PIC S9(9)V99 SIGN IS LEADING SEPARATE
+                                                 VALUE 0.
+           01  WS-CONTROL-SWITCH   PIC X        VALUE "N".
+               88  CONTROL-TOTAL-SUPPLIED       VALUE "Y".
+           01  WS-BALANCE-SWITCH   PIC X        VALUE "Y".
+               88  RUN-IN-BALANCE                VALUE "Y".
+
+           *> STRING does not insert the implied decimal point that a
+           *> DISPLAY of a V99 item would show, so report/detail lines
+           *> that carry a money field STRING one of these numeric-
+           *> edited working fields instead of the raw item - moving a
+           *> signed numeric item into a numeric-edited PICTURE makes
+           *> COBOL supply the sign and decimal point for us.
+           01  WS-EDIT-NUM1            PIC +9(4).99.
+           01  WS-EDIT-NUM2            PIC +9(4).99.
+           01  WS-EDIT-RESULT          PIC +9(5).99.
+           01  WS-EDIT-EXPECTED-TOTAL  PIC +9(9).99.
+           01  WS-EDIT-RUN-TOTAL       PIC +9(9).99.
+
        PROCEDURE DIVISION.
-MAIN-LOOP.
-    PERFORM UNTIL WS-ANSWER NOT = "Y"
-        DISPLAY "Enter first number: "
-        ACCEPT NUM1
-        DISPLAY "Enter second number: "
-        ACCEPT NUM2
-        COMPUTE RESULT = NUM1 + NUM2
-        DISPLAY "The sum is: " RESULT
-        
-        *> Ask whether to continue
-        DISPLAY "Do you want to continue (Y/N)? "
-        ACCEPT WS-ANSWER
-        MOVE FUNCTION UPPER-CASE(WS-ANSWER) TO WS-ANSWER
-        
-        *> Re-prompt until user types Y or N
-        PERFORM UNTIL WS-ANSWER = "Y" OR WS-ANSWER = "N"
-            DISPLAY "Invalid input. Please enter Y or N."
-            DISPLAY "Do you want to continue (Y/N)? "
-            ACCEPT WS-ANSWER
-            MOVE FUNCTION UPPER-CASE(WS-ANSWER) TO WS-ANSWER
-        END-PERFORM
-    END-PERFORM
-    STOP RUN.
-           
\ No newline at end of file
+       MAIN-LOOP.
+           PERFORM INIT-RUN-HEADER
+
+           DISPLAY "Run ADD2NUM (I)nteractive or (B)atch mode? "
+               WITH NO ADVANCING
+           ACCEPT WS-RUN-MODE
+           MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE
+
+           IF RUN-BATCH
+               PERFORM BATCH-MODE
+           ELSE
+               PERFORM INTERACTIVE-MODE
+           END-IF
+
+           PERFORM WRITE-AUDIT-LOG-ENTRY
+
+           STOP RUN.
+
+       INIT-RUN-HEADER.
+           MOVE "ADD2NUM" TO RH-PROGRAM-NAME
+           DISPLAY "Enter operator ID: " WITH NO ADVANCING
+           ACCEPT RH-OPERATOR-ID
+           ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RH-RUN-TIME FROM TIME
+           STRING RH-RUN-DATE DELIMITED BY SIZE
+                  RH-RUN-TIME DELIMITED BY SIZE
+                  INTO RH-RUN-ID
+           END-STRING.
+
+       WRITE-AUDIT-LOG-ENTRY.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF NOT AUDIT-OK
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING RH-PROGRAM-NAME    DELIMITED BY SIZE
+                  " RUNID "          DELIMITED BY SIZE
+                  RH-RUN-ID          DELIMITED BY SIZE
+                  " OPERATOR "       DELIMITED BY SIZE
+                  RH-OPERATOR-ID     DELIMITED BY SIZE
+                  " MODE "           DELIMITED BY SIZE
+                  WS-RUN-MODE        DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD
+           END-STRING
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+       INTERACTIVE-MODE.
+           PERFORM UNTIL WS-ANSWER NOT = "Y"
+               DISPLAY "Enter first number: "
+               ACCEPT NUM1
+               DISPLAY "Enter second number: "
+               ACCEPT NUM2
+               COMPUTE RESULT ROUNDED = NUM1 + NUM2
+               DISPLAY "The sum is: " RESULT
+
+               *> Ask whether to continue
+               DISPLAY "Do you want to continue (Y/N)? "
+               ACCEPT WS-ANSWER
+               MOVE FUNCTION UPPER-CASE(WS-ANSWER) TO WS-ANSWER
+
+               *> Re-prompt until user types Y or N
+               PERFORM UNTIL WS-ANSWER = "Y" OR WS-ANSWER = "N"
+                   DISPLAY "Invalid input. Please enter Y or N."
+                   DISPLAY "Do you want to continue (Y/N)? "
+                   ACCEPT WS-ANSWER
+                   MOVE FUNCTION UPPER-CASE(WS-ANSWER) TO WS-ANSWER
+               END-PERFORM
+           END-PERFORM.
+
+       BATCH-MODE.
+           MOVE 0 TO WS-RUN-TOTAL
+           MOVE 0 TO WS-RUN-COUNT
+           MOVE "N" TO WS-CONTROL-SWITCH
+
+           PERFORM READ-CONTROL-TOTALS
+           PERFORM CHECK-FOR-RESTART
+
+           OPEN INPUT ADD-TRANS-FILE
+
+           IF NOT TRANS-OK
+               DISPLAY "ADD2NUM: cannot open ADDTRAN.DAT - batch run "
+                       "aborted."
+           ELSE
+               IF RESTART-REQUESTED
+                   OPEN EXTEND ADD-RESULT-FILE
+                   IF NOT RESULT-OK
+                       OPEN OUTPUT ADD-RESULT-FILE
+                   END-IF
+                   PERFORM SKIP-TO-RESTART-POINT
+               ELSE
+                   OPEN OUTPUT ADD-RESULT-FILE
+               END-IF
+
+               MOVE WS-RESTART-POINT TO WS-ABS-RECORD-NUM
+
+               READ ADD-TRANS-FILE
+                   AT END SET TRANS-EOF TO TRUE
+               END-READ
+
+               PERFORM UNTIL TRANS-EOF
+                   PERFORM POST-ONE-TRANSACTION
+                   ADD 1 TO WS-ABS-RECORD-NUM
+                   IF FUNCTION MOD(WS-ABS-RECORD-NUM,
+                           WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+
+                   READ ADD-TRANS-FILE
+                       AT END SET TRANS-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+
+               PERFORM WRITE-RUN-TOTAL-LINE
+               PERFORM RECONCILE-CONTROL-TOTALS
+               PERFORM CLEAR-CHECKPOINT
+
+               CLOSE ADD-TRANS-FILE
+               CLOSE ADD-RESULT-FILE
+           END-IF.
+
+       CHECK-FOR-RESTART.
+           MOVE 0 TO WS-RESTART-POINT
+           DISPLAY "Restart from last checkpoint (Y/N)? "
+               WITH NO ADVANCING
+           ACCEPT WS-RESTART-ANSWER
+           MOVE FUNCTION UPPER-CASE(WS-RESTART-ANSWER)
+               TO WS-RESTART-ANSWER
+           IF RESTART-REQUESTED
+               PERFORM READ-CHECKPOINT
+           END-IF.
+
+       READ-CHECKPOINT.
+           OPEN INPUT ADD-CHECKPOINT-FILE
+           IF CKPT-OK
+               READ ADD-CHECKPOINT-FILE
+                   AT END MOVE 0 TO WS-RESTART-POINT
+                   NOT AT END
+                       MOVE CK-LAST-RECORD TO WS-RESTART-POINT
+                       MOVE CK-RUN-COUNT   TO WS-RUN-COUNT
+                       MOVE CK-RUN-TOTAL   TO WS-RUN-TOTAL
+               END-READ
+               CLOSE ADD-CHECKPOINT-FILE
+           ELSE
+               DISPLAY "No checkpoint found - starting from record 1."
+               MOVE 0 TO WS-RESTART-POINT
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+           MOVE 0 TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-RESTART-POINT
+                   OR TRANS-EOF
+               READ ADD-TRANS-FILE
+                   AT END SET TRANS-EOF TO TRUE
+               END-READ
+               ADD 1 TO WS-SKIP-COUNT
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT ADD-CHECKPOINT-FILE
+           MOVE WS-ABS-RECORD-NUM TO CK-LAST-RECORD
+           MOVE WS-RUN-COUNT      TO CK-RUN-COUNT
+           MOVE WS-RUN-TOTAL      TO CK-RUN-TOTAL
+           WRITE ADD-CHECKPOINT-RECORD
+           CLOSE ADD-CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT ADD-CHECKPOINT-FILE
+           MOVE 0 TO CK-LAST-RECORD
+           MOVE 0 TO CK-RUN-COUNT
+           MOVE 0 TO CK-RUN-TOTAL
+           WRITE ADD-CHECKPOINT-RECORD
+           CLOSE ADD-CHECKPOINT-FILE.
+
+       READ-CONTROL-TOTALS.
+           *> The expected record count and control total are supplied
+           *> by the upstream system that built the transaction file.
+           OPEN INPUT ADD-CONTROL-FILE
+           IF CONTROL-OK
+               READ ADD-CONTROL-FILE
+                   AT END MOVE "N" TO WS-CONTROL-SWITCH
+                   NOT AT END
+                       MOVE CT-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                       MOVE CT-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+                       MOVE "Y" TO WS-CONTROL-SWITCH
+               END-READ
+               CLOSE ADD-CONTROL-FILE
+           ELSE
+               MOVE "N" TO WS-CONTROL-SWITCH
+           END-IF.
+
+       RECONCILE-CONTROL-TOTALS.
+           MOVE "Y" TO WS-BALANCE-SWITCH
+           IF CONTROL-TOTAL-SUPPLIED
+               IF WS-RUN-COUNT NOT = WS-EXPECTED-COUNT
+                  OR WS-RUN-TOTAL NOT = WS-EXPECTED-TOTAL
+                   MOVE "N" TO WS-BALANCE-SWITCH
+               END-IF
+               PERFORM WRITE-CONTROL-REPORT-LINE
+           END-IF.
+
+       WRITE-CONTROL-REPORT-LINE.
+           MOVE WS-EXPECTED-TOTAL TO WS-EDIT-EXPECTED-TOTAL
+           MOVE SPACES TO ADD-RESULT-RECORD
+           IF RUN-IN-BALANCE
+               STRING "CONTROL TOTALS IN BALANCE - EXPECTED COUNT "
+                          DELIMITED BY SIZE
+                      WS-EXPECTED-COUNT      DELIMITED BY SIZE
+                      " SUM "                DELIMITED BY SIZE
+                      WS-EDIT-EXPECTED-TOTAL DELIMITED BY SIZE
+                      INTO ADD-RESULT-RECORD
+               END-STRING
+               WRITE ADD-RESULT-RECORD
+           ELSE
+               *> The full mismatch diagnostic (expected AND actual
+               *> count/sum) does not fit an 80-byte record on one
+               *> line, so it is reported as two lines instead of
+               *> truncating the actual figures off the end.
+               MOVE WS-RUN-TOTAL TO WS-EDIT-RUN-TOTAL
+               STRING "*** CONTROL TOTAL MISMATCH *** EXPECTED COUNT "
+                          DELIMITED BY SIZE
+                      WS-EXPECTED-COUNT      DELIMITED BY SIZE
+                      " SUM "                DELIMITED BY SIZE
+                      WS-EDIT-EXPECTED-TOTAL DELIMITED BY SIZE
+                      INTO ADD-RESULT-RECORD
+               END-STRING
+               DISPLAY ADD-RESULT-RECORD
+               WRITE ADD-RESULT-RECORD
+
+               MOVE SPACES TO ADD-RESULT-RECORD
+               STRING "*** CONTROL TOTAL MISMATCH *** GOT COUNT "
+                          DELIMITED BY SIZE
+                      WS-RUN-COUNT           DELIMITED BY SIZE
+                      " SUM "                DELIMITED BY SIZE
+                      WS-EDIT-RUN-TOTAL      DELIMITED BY SIZE
+                      INTO ADD-RESULT-RECORD
+               END-STRING
+               DISPLAY ADD-RESULT-RECORD
+               WRITE ADD-RESULT-RECORD
+           END-IF.
+
+       POST-ONE-TRANSACTION.
+           MOVE TR-NUM1 TO NUM1
+           MOVE TR-NUM2 TO NUM2
+           COMPUTE RESULT ROUNDED = NUM1 + NUM2
+
+           ADD 1 TO WS-RUN-COUNT
+           ADD RESULT TO WS-RUN-TOTAL
+
+           MOVE NUM1   TO WS-EDIT-NUM1
+           MOVE NUM2   TO WS-EDIT-NUM2
+           MOVE RESULT TO WS-EDIT-RESULT
+
+           MOVE SPACES TO ADD-RESULT-RECORD
+           STRING WS-EDIT-NUM1    DELIMITED BY SIZE
+                  " + "           DELIMITED BY SIZE
+                  WS-EDIT-NUM2    DELIMITED BY SIZE
+                  " = "           DELIMITED BY SIZE
+                  WS-EDIT-RESULT  DELIMITED BY SIZE
+                  INTO ADD-RESULT-RECORD
+           END-STRING
+           WRITE ADD-RESULT-RECORD.
+
+       WRITE-RUN-TOTAL-LINE.
+           MOVE WS-RUN-TOTAL TO WS-EDIT-RUN-TOTAL
+           MOVE SPACES TO ADD-RESULT-RECORD
+           STRING "RUN TOTAL: "   DELIMITED BY SIZE
+                  WS-RUN-COUNT    DELIMITED BY SIZE
+                  " RECORDS, SUM = " DELIMITED BY SIZE
+                  WS-EDIT-RUN-TOTAL DELIMITED BY SIZE
+                  INTO ADD-RESULT-RECORD
+           END-STRING
+           WRITE ADD-RESULT-RECORD.
