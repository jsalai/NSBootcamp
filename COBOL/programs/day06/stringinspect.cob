@@ -1,25 +1,287 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STRINSPECT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SI-INPUT-FILE ASSIGN TO "STRIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT SI-EXCEPT-FILE ASSIGN TO "STREXCP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+           SELECT SI-RULES-FILE ASSIGN TO "SCRBRULE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+           SELECT SI-CHECKPOINT-FILE ASSIGN TO "STRCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           COPY AUDITSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SI-INPUT-FILE.
+       01  SI-INPUT-RECORD        PIC X(60).
+
+       FD  SI-EXCEPT-FILE.
+       01  SI-EXCEPT-RECORD       PIC X(100).
+
+       FD  SI-RULES-FILE.
+       01  SI-RULES-RECORD.
+           05  RUL-FROM-CHAR      PIC X(01).
+           05  RUL-TO-CHAR        PIC X(01).
+
+       FD  SI-CHECKPOINT-FILE.
+       01  SI-CHECKPOINT-RECORD.
+           05  CK-LAST-RECORD     PIC 9(7).
+           05  CK-EXCEPTION-COUNT PIC 9(7).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
+           COPY RUNHDR.
+       01  WS-AUDIT-STATUS    PIC XX  VALUE SPACES.
+           88  AUDIT-OK               VALUE "00".
        01  WS-TEXT        PIC X(60)  VALUE SPACES.
        01  WS-UP          PIC X(60)  VALUE SPACES.
-       01  WS-HYPH        PIC X(60)  VALUE SPACES.
        01  WS-SCRUB       PIC X(60)  VALUE SPACES.
 
+       *> Change-marker line for the ORIGINAL/SCRUBBED diff view: an
+       *> "^" under every column where scrubbing changed the character.
+       01  WS-DIFF-MARKERS   PIC X(60)  VALUE SPACES.
+       01  WS-DIFF-I         PIC 99     VALUE 0.
+
        01  WS-SPACES      PIC 9(4)   VALUE 0.
        01  WS-VOWELS      PIC 9(4)   VALUE 0.
        01  WS-DIGITS      PIC 9(4)   VALUE 0.
        01  WS-THE-COUNT   PIC 9(4)   VALUE 0.
+       01  WS-PUNCT       PIC 9(4)   VALUE 0.
+       01  WS-WORDS       PIC 9(4)   VALUE 0.
+
+       01  WS-WORD-I          PIC 99     VALUE 0.
+       01  WS-PREV-WAS-SPACE  PIC X      VALUE "Y".
+           88  PREV-WAS-SPACE          VALUE "Y".
+       01  WS-CUR-CHAR        PIC X      VALUE SPACE.
+
+       01  WS-RUN-MODE        PIC X   VALUE "I".
+           88  RUN-INTERACTIVE     VALUE "I".
+           88  RUN-BATCH           VALUE "B".
+
+       01  WS-INPUT-STATUS    PIC XX  VALUE SPACES.
+           88  INPUT-OK                VALUE "00".
+           88  INPUT-EOF                VALUE "10".
+       01  WS-EXCEPT-STATUS   PIC XX  VALUE SPACES.
+           88  EXCEPT-OK                VALUE "00".
+       01  WS-RULES-STATUS    PIC XX  VALUE SPACES.
+           88  RULES-OK                 VALUE "00".
+           88  RULES-EOF                VALUE "10".
+       01  WS-CKPT-STATUS     PIC XX  VALUE SPACES.
+           88  CKPT-OK                  VALUE "00".
+
+       *> Every WS-CHECKPOINT-INTERVAL records, the record number just
+       *> scanned is saved to STRCKPT.DAT.  A later run can be told to
+       *> restart from that point instead of rescanning the whole
+       *> file after a failed overnight run.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(3)    VALUE 5.
+       01  WS-RESTART-POINT        PIC 9(7)    VALUE 0.
+       01  WS-SKIP-COUNT           PIC 9(7)    VALUE 0.
+       01  WS-RESTART-ANSWER       PIC X       VALUE "N".
+           88  RESTART-REQUESTED               VALUE "Y".
+
+       *> Table-driven scrub rules for INSPECT REPLACING.  Loaded from
+       *> SCRBRULE.DAT at start of run; if that file is missing or
+       *> empty, a single default rule (space -> hyphen) is used so
+       *> existing behavior is preserved.
+       01  WS-RULE-COUNT      PIC 99     VALUE 0.
+       01  WS-RULE-TABLE.
+           05  WS-RULE-ENTRY  OCCURS 20 TIMES INDEXED BY WS-RULE-IDX.
+               10  WS-RULE-FROM   PIC X(01).
+               10  WS-RULE-TO     PIC X(01).
+
+       01  WS-RECORD-COUNT    PIC 9(7)   VALUE 0.
+       01  WS-EXCEPTION-COUNT PIC 9(7)   VALUE 0.
+       01  WS-NON-SPACE-COUNT PIC 9(4)   VALUE 0.
+       01  WS-LOWVALUE-COUNT  PIC 9(4)   VALUE 0.
+       01  WS-EXCEPTION-FLAG  PIC X      VALUE "N".
+           88  RECORD-IS-EXCEPTION       VALUE "Y".
+       01  WS-EXCEPTION-REASON PIC X(40) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM INIT-RUN-HEADER
+           PERFORM LOAD-SCRUB-RULES
+
+           DISPLAY "Run STRINSPECT (I)nteractive or (B)atch mode? "
+               WITH NO ADVANCING
+           ACCEPT WS-RUN-MODE
+           MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE
+
+           IF RUN-BATCH
+               PERFORM BATCH-MODE
+           ELSE
+               PERFORM INTERACTIVE-MODE
+           END-IF
+
+           PERFORM WRITE-AUDIT-LOG-ENTRY
+
+           STOP RUN.
+
+       INIT-RUN-HEADER.
+           MOVE "STRINSPC" TO RH-PROGRAM-NAME
+           DISPLAY "Enter operator ID: " WITH NO ADVANCING
+           ACCEPT RH-OPERATOR-ID
+           ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RH-RUN-TIME FROM TIME
+           STRING RH-RUN-DATE DELIMITED BY SIZE
+                  RH-RUN-TIME DELIMITED BY SIZE
+                  INTO RH-RUN-ID
+           END-STRING.
+
+       WRITE-AUDIT-LOG-ENTRY.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF NOT AUDIT-OK
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING RH-PROGRAM-NAME    DELIMITED BY SIZE
+                  " RUNID "          DELIMITED BY SIZE
+                  RH-RUN-ID          DELIMITED BY SIZE
+                  " OPERATOR "       DELIMITED BY SIZE
+                  RH-OPERATOR-ID     DELIMITED BY SIZE
+                  " MODE "           DELIMITED BY SIZE
+                  WS-RUN-MODE        DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD
+           END-STRING
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+       INTERACTIVE-MODE.
            DISPLAY "Enter a short line of text:" WITH NO ADVANCING
            ACCEPT WS-TEXT
 
+           PERFORM INSPECT-ONE-STRING
+           PERFORM BUILD-DIFF-MARKERS
+
+           DISPLAY " "
+           DISPLAY "ORIGINAL: " WS-TEXT
+           DISPLAY "SCRUBBED: " WS-SCRUB
+           DISPLAY "CHANGES:  " WS-DIFF-MARKERS
+           DISPLAY " "
+           DISPLAY "Space count:       " WS-SPACES
+           DISPLAY "Vowel count:       " WS-VOWELS
+           DISPLAY "Digit count:       " WS-DIGITS
+           DISPLAY "Punct/special count: " WS-PUNCT
+           DISPLAY "Word count:        " WS-WORDS
+           DISPLAY "THE count (any case): " WS-THE-COUNT.
+
+       BATCH-MODE.
+           MOVE 0 TO WS-RECORD-COUNT
+           MOVE 0 TO WS-EXCEPTION-COUNT
+
+           PERFORM CHECK-FOR-RESTART
+
+           OPEN INPUT SI-INPUT-FILE
+
+           IF NOT INPUT-OK
+               DISPLAY "STRINSPECT: cannot open STRIN.DAT - batch run "
+                       "aborted."
+           ELSE
+               IF RESTART-REQUESTED
+                   OPEN EXTEND SI-EXCEPT-FILE
+                   IF NOT EXCEPT-OK
+                       OPEN OUTPUT SI-EXCEPT-FILE
+                   END-IF
+                   PERFORM SKIP-TO-RESTART-POINT
+               ELSE
+                   OPEN OUTPUT SI-EXCEPT-FILE
+               END-IF
+
+               MOVE WS-RESTART-POINT TO WS-RECORD-COUNT
+
+               READ SI-INPUT-FILE INTO WS-TEXT
+                   AT END SET INPUT-EOF TO TRUE
+               END-READ
+
+               PERFORM UNTIL INPUT-EOF
+                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM INSPECT-ONE-STRING
+                   PERFORM CHECK-FOR-EXCEPTION
+                   IF RECORD-IS-EXCEPTION
+                       ADD 1 TO WS-EXCEPTION-COUNT
+                       PERFORM WRITE-EXCEPTION-LINE
+                   END-IF
+                   IF FUNCTION MOD(WS-RECORD-COUNT,
+                           WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+
+                   READ SI-INPUT-FILE INTO WS-TEXT
+                       AT END SET INPUT-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+
+               PERFORM WRITE-EXCEPTION-SUMMARY
+               PERFORM CLEAR-CHECKPOINT
+
+               CLOSE SI-INPUT-FILE
+               CLOSE SI-EXCEPT-FILE
+           END-IF.
+
+       CHECK-FOR-RESTART.
+           MOVE 0 TO WS-RESTART-POINT
+           DISPLAY "Restart from last checkpoint (Y/N)? "
+               WITH NO ADVANCING
+           ACCEPT WS-RESTART-ANSWER
+           MOVE FUNCTION UPPER-CASE(WS-RESTART-ANSWER)
+               TO WS-RESTART-ANSWER
+           IF RESTART-REQUESTED
+               PERFORM READ-CHECKPOINT
+           END-IF.
+
+       READ-CHECKPOINT.
+           OPEN INPUT SI-CHECKPOINT-FILE
+           IF CKPT-OK
+               READ SI-CHECKPOINT-FILE
+                   AT END MOVE 0 TO WS-RESTART-POINT
+                   NOT AT END
+                       MOVE CK-LAST-RECORD     TO WS-RESTART-POINT
+                       MOVE CK-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+               END-READ
+               CLOSE SI-CHECKPOINT-FILE
+           ELSE
+               DISPLAY "No checkpoint found - starting from record 1."
+               MOVE 0 TO WS-RESTART-POINT
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+           MOVE 0 TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-RESTART-POINT
+                   OR INPUT-EOF
+               READ SI-INPUT-FILE
+                   AT END SET INPUT-EOF TO TRUE
+               END-READ
+               ADD 1 TO WS-SKIP-COUNT
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT SI-CHECKPOINT-FILE
+           MOVE WS-RECORD-COUNT    TO CK-LAST-RECORD
+           MOVE WS-EXCEPTION-COUNT TO CK-EXCEPTION-COUNT
+           WRITE SI-CHECKPOINT-RECORD
+           CLOSE SI-CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT SI-CHECKPOINT-FILE
+           MOVE 0 TO CK-LAST-RECORD
+           MOVE 0 TO CK-EXCEPTION-COUNT
+           WRITE SI-CHECKPOINT-RECORD
+           CLOSE SI-CHECKPOINT-FILE.
+
+       INSPECT-ONE-STRING.
            *> 1) Count spaces, vowels, and digits with INSPECT TALLYING
            MOVE 0 TO WS-SPACES WS-VOWELS WS-DIGITS WS-THE-COUNT
+                     WS-PUNCT WS-WORDS
            INSPECT WS-TEXT
                TALLYING
                    WS-SPACES FOR ALL SPACE
@@ -42,7 +304,29 @@
                    WS-DIGITS FOR ALL "6"
                    WS-DIGITS FOR ALL "7"
                    WS-DIGITS FOR ALL "8"
-                   WS-DIGITS FOR ALL "9".
+                   WS-DIGITS FOR ALL "9"
+                   WS-PUNCT  FOR ALL "."
+                   WS-PUNCT  FOR ALL ","
+                   WS-PUNCT  FOR ALL ";"
+                   WS-PUNCT  FOR ALL ":"
+                   WS-PUNCT  FOR ALL "!"
+                   WS-PUNCT  FOR ALL "?"
+                   WS-PUNCT  FOR ALL "'"
+                   WS-PUNCT  FOR ALL '"'
+                   WS-PUNCT  FOR ALL "-"
+                   WS-PUNCT  FOR ALL "("
+                   WS-PUNCT  FOR ALL ")"
+                   WS-PUNCT  FOR ALL "&"
+                   WS-PUNCT  FOR ALL "/"
+                   WS-PUNCT  FOR ALL "@"
+                   WS-PUNCT  FOR ALL "#"
+                   WS-PUNCT  FOR ALL "$"
+                   WS-PUNCT  FOR ALL "%"
+                   WS-PUNCT  FOR ALL "*"
+                   WS-PUNCT  FOR ALL "+"
+                   WS-PUNCT  FOR ALL "=".
+
+           PERFORM TALLY-WORDS
 
            *> 2)Make an uppercase copy using INSPECT CONVERTING
            MOVE WS-TEXT TO WS-UP
@@ -54,18 +338,123 @@
            MOVE 0 TO WS-THE-COUNT
            INSPECT WS-UP TALLYING WS-THE-COUNT FOR ALL "THE"
 
-           *> 3) Replace spaces with hyphens; and replace THE with *** on a copy
-           MOVE WS-TEXT TO WS-HYPH
-           INSPECT WS-HYPH REPLACING ALL SPACE BY "-"
+           *> 3) Scrub the text using the table-driven REPLACING rules
+           PERFORM APPLY-SCRUB-RULES.
 
-           DISPLAY " "
-           DISPLAY "Original:          " WS-TEXT
-           DISPLAY "Uppercased:        " WS-UP
-           DISPLAY "Spaces->Hyphens:   " WS-HYPH
-           DISPLAY " "
-           DISPLAY "Space count:       " WS-SPACES
-           DISPLAY "Vowel count:       " WS-VOWELS
-           DISPLAY "Digit count:       " WS-DIGITS
-           DISPLAY "THE count (any case): " WS-THE-COUNT
+       LOAD-SCRUB-RULES.
+           MOVE 0 TO WS-RULE-COUNT
+           OPEN INPUT SI-RULES-FILE
+           IF RULES-OK
+               READ SI-RULES-FILE
+                   AT END SET RULES-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL RULES-EOF OR WS-RULE-COUNT = 20
+                   ADD 1 TO WS-RULE-COUNT
+                   MOVE RUL-FROM-CHAR TO WS-RULE-FROM(WS-RULE-COUNT)
+                   MOVE RUL-TO-CHAR   TO WS-RULE-TO(WS-RULE-COUNT)
+                   READ SI-RULES-FILE
+                       AT END SET RULES-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE SI-RULES-FILE
+           END-IF
 
-           STOP RUN.
+           *> No rules file (or an empty one) on this job: fall back to
+           *> the original space-to-hyphen scrub so behavior is
+           *> unchanged when nobody has customized the rules yet.
+           IF WS-RULE-COUNT = 0
+               MOVE 1 TO WS-RULE-COUNT
+               MOVE SPACE TO WS-RULE-FROM(1)
+               MOVE "-"   TO WS-RULE-TO(1)
+           END-IF.
+
+       APPLY-SCRUB-RULES.
+           MOVE WS-TEXT TO WS-SCRUB
+           PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                   UNTIL WS-RULE-IDX > WS-RULE-COUNT
+               INSPECT WS-SCRUB REPLACING ALL WS-RULE-FROM(WS-RULE-IDX)
+                                          BY   WS-RULE-TO(WS-RULE-IDX)
+           END-PERFORM.
+
+       BUILD-DIFF-MARKERS.
+           MOVE SPACES TO WS-DIFF-MARKERS
+           PERFORM VARYING WS-DIFF-I FROM 1 BY 1 UNTIL WS-DIFF-I > 60
+               IF WS-TEXT(WS-DIFF-I:1) NOT = WS-SCRUB(WS-DIFF-I:1)
+                   MOVE "^" TO WS-DIFF-MARKERS(WS-DIFF-I:1)
+               END-IF
+           END-PERFORM.
+
+       TALLY-WORDS.
+           *> Count space-delimited tokens (words) by looking for a
+           *> non-space character immediately following a space or the
+           *> start of the field.
+           MOVE 0 TO WS-WORDS
+           MOVE "Y" TO WS-PREV-WAS-SPACE
+           PERFORM VARYING WS-WORD-I FROM 1 BY 1
+                   UNTIL WS-WORD-I > 60
+               MOVE WS-TEXT(WS-WORD-I:1) TO WS-CUR-CHAR
+               IF WS-CUR-CHAR = SPACE
+                   MOVE "Y" TO WS-PREV-WAS-SPACE
+               ELSE
+                   IF PREV-WAS-SPACE
+                       ADD 1 TO WS-WORDS
+                   END-IF
+                   MOVE "N" TO WS-PREV-WAS-SPACE
+               END-IF
+           END-PERFORM.
+
+       CHECK-FOR-EXCEPTION.
+           MOVE "N" TO WS-EXCEPTION-FLAG
+           MOVE SPACES TO WS-EXCEPTION-REASON
+           COMPUTE WS-NON-SPACE-COUNT = 60 - WS-SPACES
+
+           MOVE 0 TO WS-LOWVALUE-COUNT
+           INSPECT WS-TEXT TALLYING WS-LOWVALUE-COUNT FOR ALL LOW-VALUE
+
+           IF WS-NON-SPACE-COUNT = 0
+               MOVE "Y" TO WS-EXCEPTION-FLAG
+               MOVE "ZERO PRINTABLE CHARACTERS" TO WS-EXCEPTION-REASON
+           ELSE
+               IF WS-DIGITS = WS-NON-SPACE-COUNT
+                   MOVE "Y" TO WS-EXCEPTION-FLAG
+                   MOVE "ALL DIGITS" TO WS-EXCEPTION-REASON
+               END-IF
+           END-IF
+
+           IF WS-LOWVALUE-COUNT > 0
+               MOVE "Y" TO WS-EXCEPTION-FLAG
+               MOVE "EMBEDDED LOW-VALUES" TO WS-EXCEPTION-REASON
+           END-IF.
+
+       WRITE-EXCEPTION-LINE.
+           *> The reason and the full 60-byte flagged text together do
+           *> not fit a 100-byte record on one line, so this is
+           *> written as two lines instead of letting STRING silently
+           *> truncate the flagged text off the end.
+           MOVE SPACES TO SI-EXCEPT-RECORD
+           STRING "RECORD "        DELIMITED BY SIZE
+                  WS-RECORD-COUNT  DELIMITED BY SIZE
+                  " EXCEPTION: "   DELIMITED BY SIZE
+                  WS-EXCEPTION-REASON DELIMITED BY SIZE
+                  INTO SI-EXCEPT-RECORD
+           END-STRING
+           WRITE SI-EXCEPT-RECORD
+
+           MOVE SPACES TO SI-EXCEPT-RECORD
+           STRING "TEXT=["         DELIMITED BY SIZE
+                  WS-TEXT          DELIMITED BY SIZE
+                  "]"              DELIMITED BY SIZE
+                  INTO SI-EXCEPT-RECORD
+           END-STRING
+           WRITE SI-EXCEPT-RECORD.
+
+       WRITE-EXCEPTION-SUMMARY.
+           MOVE SPACES TO SI-EXCEPT-RECORD
+           STRING "SCAN COMPLETE - "  DELIMITED BY SIZE
+                  WS-RECORD-COUNT     DELIMITED BY SIZE
+                  " RECORDS READ, "   DELIMITED BY SIZE
+                  WS-EXCEPTION-COUNT  DELIMITED BY SIZE
+                  " EXCEPTIONS FOUND" DELIMITED BY SIZE
+                  INTO SI-EXCEPT-RECORD
+           END-STRING
+           WRITE SI-EXCEPT-RECORD.
