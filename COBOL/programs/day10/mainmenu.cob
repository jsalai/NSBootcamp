@@ -0,0 +1,111 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MAINMENU.
+000120 AUTHOR. R HALVORSEN.
+000130 INSTALLATION. DATA PROCESSING.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/08/2026  RH   INITIAL VERSION.  MENU DRIVER THAT LAUNCHES
+000200*                  ADD2NUM, STRINSPECT, SIMPLEMATH AND LOOPDEMO
+000210*                  AS SEPARATE JOB STEPS AND RETURNS TO THE MENU
+000220*                  WHEN EACH ONE FINISHES.
+000230*----------------------------------------------------------------
+000240
+000250 DATA DIVISION.
+000260 WORKING-STORAGE SECTION.
+000270 01  WS-CHOICE           PIC X(01)  VALUE SPACE.
+000280     88  WS-CHOICE-EXIT             VALUE "9".
+000290
+000300 01  WS-EXIT-SWITCH      PIC X(01)  VALUE "N".
+000310     88  WS-EXIT-REQUESTED          VALUE "Y".
+000320
+000330 01  WS-COMMAND          PIC X(80)  VALUE SPACES.
+000340
+000350 PROCEDURE DIVISION.
+000360*----------------------------------------------------------------
+000370* 0000-MAINLINE - TOP-LEVEL CONTROL
+000380*----------------------------------------------------------------
+000390 0000-MAINLINE.
+000400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000410     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000420         UNTIL WS-EXIT-REQUESTED
+000430     PERFORM 9999-TERMINATE THRU 9999-EXIT
+000440     STOP RUN.
+000450
+000460*----------------------------------------------------------------
+000470* 1000-INITIALIZE - ONE-TIME START-OF-RUN PROCESSING
+000480*----------------------------------------------------------------
+000490 1000-INITIALIZE.
+000500     DISPLAY " ".
+000510     DISPLAY "=== MAINMENU - UTILITY PROGRAM LAUNCHER ===".
+000520 1000-EXIT.
+000530     EXIT.
+000540
+000550*----------------------------------------------------------------
+000560* 2000-PROCESS-MENU - ONE PASS THROUGH THE MENU: SHOW IT, READ
+000570* THE OPERATOR'S CHOICE, AND DISPATCH TO THE CHOSEN UTILITY.
+000580*----------------------------------------------------------------
+000590 2000-PROCESS-MENU.
+000600     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT
+000610     PERFORM 2200-ACCEPT-CHOICE THRU 2200-EXIT
+000620     PERFORM 2300-DISPATCH-CHOICE THRU 2300-EXIT.
+000630 2000-EXIT.
+000640     EXIT.
+000650
+000660 2100-DISPLAY-MENU.
+000670     DISPLAY " ".
+000680     DISPLAY "1. ADD2NUM     - two-number adder / adjustments".
+000690     DISPLAY "2. STRINSPECT  - string inspection / QA scanner".
+000700     DISPLAY "3. SIMPLEMATH  - math utility suite".
+000710     DISPLAY "4. LOOPDEMO    - loop demos / amortization".
+000720     DISPLAY "9. EXIT".
+000730 2100-EXIT.
+000740     EXIT.
+000750
+000760 2200-ACCEPT-CHOICE.
+000770     DISPLAY "Select an option: " WITH NO ADVANCING
+000780     ACCEPT WS-CHOICE.
+000790 2200-EXIT.
+000800     EXIT.
+000810
+000820 2300-DISPATCH-CHOICE.
+000830     EVALUATE WS-CHOICE
+000840         WHEN "1"
+000850             MOVE "add2num"    TO WS-COMMAND
+000860             PERFORM 2400-RUN-COMMAND THRU 2400-EXIT
+000870         WHEN "2"
+000880             MOVE "strinspect" TO WS-COMMAND
+000890             PERFORM 2400-RUN-COMMAND THRU 2400-EXIT
+000900         WHEN "3"
+000910             MOVE "simplemath" TO WS-COMMAND
+000920             PERFORM 2400-RUN-COMMAND THRU 2400-EXIT
+000930         WHEN "4"
+000940             MOVE "loopdemo"   TO WS-COMMAND
+000950             PERFORM 2400-RUN-COMMAND THRU 2400-EXIT
+000960         WHEN "9"
+000970             SET WS-EXIT-REQUESTED TO TRUE
+000980         WHEN OTHER
+000990             DISPLAY "Invalid selection. Enter 1-4 or 9 to exit."
+001000     END-EVALUATE.
+001010 2300-EXIT.
+001020     EXIT.
+001030
+001040*----------------------------------------------------------------
+001050* 2400-RUN-COMMAND - LAUNCH THE CHOSEN UTILITY AS A SEPARATE JOB
+001060* STEP (CALL "SYSTEM") AND WAIT FOR IT TO FINISH BEFORE RETURNING
+001070* TO THE MENU.  THE UTILITY IS ASSUMED TO BE ON THE OPERATOR'S
+001080* PATH, THE SAME WAY IT WOULD BE RUN STANDALONE.
+001090*----------------------------------------------------------------
+001100 2400-RUN-COMMAND.
+001110     CALL "SYSTEM" USING WS-COMMAND
+001120     DISPLAY " ".
+001130     DISPLAY "Returned to MAINMENU.".
+001140 2400-EXIT.
+001150     EXIT.
+001160
+001170 9999-TERMINATE.
+001180     DISPLAY "=== MAINMENU - SESSION ENDED ===".
+001190 9999-EXIT.
+001200     EXIT.
