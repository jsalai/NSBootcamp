@@ -1,24 +1,97 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOPDEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LD-AMORT-FILE ASSIGN TO "LOOPAMRT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AMORT-STATUS.
+           SELECT LD-PARM-FILE ASSIGN TO "LOOPPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           COPY AUDITSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LD-AMORT-FILE.
+       01  LD-AMORT-RECORD        PIC X(80).
+
+       FD  LD-PARM-FILE.
+           COPY PARMLIM.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
+           COPY RUNHDR.
+       01  WS-AUDIT-STATUS       PIC XX  VALUE SPACES.
+           88  AUDIT-OK                  VALUE "00".
+
+       01  WS-AMORT-STATUS       PIC XX  VALUE SPACES.
+           88  AMORT-OK                  VALUE "00".
+       01  WS-PARM-STATUS        PIC XX  VALUE SPACES.
+           88  PARM-OK                   VALUE "00".
+
+       *> N range/default, loaded from LOOPPARM.DAT so operations can
+       *> tighten or relax the accepted range without a recompile.  If
+       *> the file is missing or empty the original 1-9/default-5
+       *> limits are used, so behavior is unchanged when nobody has
+       *> customized it yet.
+       01  WS-MIN-N              PIC 99    VALUE 01.
+       01  WS-MAX-N              PIC 99    VALUE 09.
+       01  WS-DEFAULT-N          PIC 99    VALUE 05.
+
+       01  WS-PRINCIPAL          PIC 9(7)V99      VALUE 0.
+       01  WS-ANNUAL-RATE-PCT    PIC 9(2)V999     VALUE 0.
+       01  WS-TERM-MONTHS        PIC 9(3)         VALUE 0.
+       01  WS-MONTHLY-RATE       PIC 9V9(6)       VALUE 0.
+       01  WS-COMPOUND-FACTOR    PIC 9(4)V9(6)    VALUE 0.
+       01  WS-PAYMENT            PIC 9(7)V99      VALUE 0.
+       01  WS-BALANCE            PIC 9(7)V99      VALUE 0.
+       01  WS-INTEREST-AMT       PIC 9(7)V99      VALUE 0.
+       01  WS-PRINCIPAL-AMT      PIC 9(7)V99      VALUE 0.
+       01  WS-PERIOD             PIC 9(3)         VALUE 0.
+       01  WS-PAYMENT-DENOM      PIC 9(4)V9(6)    VALUE 0.
+       01  WS-PAYMENT-NUMER      PIC 9(9)V9(6)    VALUE 0.
+       01  WS-PRINCIPAL-INPUT    PIC X(10)        VALUE SPACES.
+       01  WS-RATE-INPUT         PIC X(06)        VALUE SPACES.
+       01  WS-TERM-INPUT         PIC X(03)        VALUE SPACES.
+       01  WS-TERM-VALID         PIC X            VALUE "N".
+           88  TERM-IS-VALID                      VALUE "Y".
        01  WS-N             PIC 99       VALUE 5.
-       01  WS-I             PIC 99       VALUE 0.
-       01  WS-J             PIC 99       VALUE 0.
+       *> WS-MAX-N can be raised as high as 99 via LOOPPARM.DAT, so the
+       *> loop counter is carried a digit wider than PIC 99 - otherwise
+       *> WS-I wraps 99 back to 00 without an ON SIZE ERROR and the
+       *> UNTIL WS-I > WS-N exit condition never fires.
+       01  WS-I             PIC 999      VALUE 0.
        01  WS-SUM           PIC 9(9)     VALUE 0.
        01  WS-FACT          PIC 9(18)    VALUE 1.
-       01  WS-PROD          PIC 9(9)     VALUE 0.
-       01  WS-ARR-ITEM      PIC 9(4) OCCURS 5 TIMES.
+       01  WS-ARR-ITEM      PIC 9(4) OCCURS 50 TIMES.
+       01  WS-N-INPUT       PIC X(02)    VALUE SPACES.
+       01  WS-TABLE-SIZE    PIC 99       VALUE 5.
+       01  WS-TABLE-SIZE-INPUT PIC X(02) VALUE SPACES.
+
+       *> STRING does not insert the implied decimal point that a
+       *> DISPLAY of a V99/V999 item would show, so the amortization
+       *> report STRINGs these numeric-edited working fields instead
+       *> of the raw money/rate items.
+       01  WS-EDIT-PRINCIPAL      PIC 9(7).99.
+       01  WS-EDIT-RATE           PIC 9(2).999.
+       01  WS-EDIT-PAYMENT        PIC 9(7).99.
+       01  WS-EDIT-INTEREST-AMT   PIC 9(7).99.
+       01  WS-EDIT-PRINCIPAL-AMT  PIC 9(7).99.
+       01  WS-EDIT-BALANCE        PIC 9(7).99.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM INIT-RUN-HEADER
+           PERFORM LOAD-LOOP-PARMS
            DISPLAY "=== OBOL LOOP PRACTICE ===".
-           DISPLAY "Enter a number N (1-9): " WITH NO ADVANCING.
-           ACCEPT WS-N.
-           IF WS-N < 1 OR WS-N > 9
-               DISPLAY "Invalid input. Using N = 5."
-               MOVE 5 TO WS-N
+           PERFORM ACCEPT-VALID-N.
+           IF WS-N < WS-MIN-N OR WS-N > WS-MAX-N
+               DISPLAY "Invalid input. Using N = " WS-DEFAULT-N
+               MOVE WS-DEFAULT-N TO WS-N
            END-IF
 
            *> 1) PERFORM TIMES
@@ -49,29 +122,231 @@
                DISPLAY "   UNTIL loop count = " WS-I
            END-PERFORM
 
-           *> 4) Array with VARYING + nested loops for a small times table
+           *> 4) Array with VARYING loop, sized off an operator count
            DISPLAY " ".
-           DISPLAY "4) Array loop (squares 1..5) and nested loops (table up to N, capped at 5):".
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+           PERFORM ACCEPT-VALID-TABLE-SIZE
+           DISPLAY "4) Squares table (1.." WS-TABLE-SIZE "):".
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-TABLE-SIZE
                COMPUTE WS-ARR-ITEM(WS-I) = WS-I * WS-I
            END-PERFORM
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-TABLE-SIZE
                DISPLAY "   Square(" WS-I ") = " WS-ARR-ITEM(WS-I)
            END-PERFORM
 
-           IF WS-N > 5
-               MOVE 5 TO WS-N
-           END-IF
+           *> 5) Nested-loop-driven amortization schedule
            DISPLAY " ".
-           DISPLAY "   Multiplication table 1.." WS-N ":".
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-N
-               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-N
-                   COMPUTE WS-PROD = WS-I * WS-J
-                   DISPLAY "     " WS-I " x " WS-J " = " WS-PROD
-               END-PERFORM
-           END-PERFORM
+           DISPLAY "5) Amortization schedule (written to report file):".
+           PERFORM AMORTIZATION-SCHEDULE
 
            DISPLAY " ".
            DISPLAY "=== Done. ===".
+           PERFORM WRITE-AUDIT-LOG-ENTRY
            STOP RUN.
+
+       INIT-RUN-HEADER.
+           MOVE "LOOPDEMO" TO RH-PROGRAM-NAME
+           DISPLAY "Enter operator ID: " WITH NO ADVANCING
+           ACCEPT RH-OPERATOR-ID
+           ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RH-RUN-TIME FROM TIME
+           STRING RH-RUN-DATE DELIMITED BY SIZE
+                  RH-RUN-TIME DELIMITED BY SIZE
+                  INTO RH-RUN-ID
+           END-STRING.
+
+       WRITE-AUDIT-LOG-ENTRY.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF NOT AUDIT-OK
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING RH-PROGRAM-NAME    DELIMITED BY SIZE
+                  " RUNID "          DELIMITED BY SIZE
+                  RH-RUN-ID          DELIMITED BY SIZE
+                  " OPERATOR "       DELIMITED BY SIZE
+                  RH-OPERATOR-ID     DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD
+           END-STRING
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+       LOAD-LOOP-PARMS.
+           OPEN INPUT LD-PARM-FILE
+           IF PARM-OK
+               READ LD-PARM-FILE
+                   NOT AT END
+                       MOVE PARM-MIN-N     TO WS-MIN-N
+                       MOVE PARM-MAX-N     TO WS-MAX-N
+                       MOVE PARM-DEFAULT-N TO WS-DEFAULT-N
+               END-READ
+               CLOSE LD-PARM-FILE
+           END-IF.
+
+       AMORTIZATION-SCHEDULE.
+           PERFORM ACCEPT-LOAN-TERMS
+
+           COMPUTE WS-MONTHLY-RATE ROUNDED =
+                   WS-ANNUAL-RATE-PCT / 100 / 12
+
+           *> A 0% rate (a normal, validly-formatted input, e.g. an
+           *> employee/promo loan) leaves the compound factor at 1, so
+           *> the usual amortization formula would divide by zero - a
+           *> rate-free loan simply spreads the principal evenly over
+           *> the term, the same kind of guard COMPUTE-GCD-LCM uses in
+           *> simplemath.  Tested up front so the zero-rate case skips
+           *> the compounding loop entirely.
+           IF WS-MONTHLY-RATE = 0
+               COMPUTE WS-PAYMENT ROUNDED =
+                       WS-PRINCIPAL / WS-TERM-MONTHS
+           ELSE
+               *> Compound factor (1 + monthly rate) ** term, built
+               *> with a loop the way the sum and factorial above are
+               *> built.
+               MOVE 1 TO WS-COMPOUND-FACTOR
+               PERFORM VARYING WS-PERIOD FROM 1 BY 1
+                       UNTIL WS-PERIOD > WS-TERM-MONTHS
+                   COMPUTE WS-COMPOUND-FACTOR ROUNDED =
+                           WS-COMPOUND-FACTOR * (1 + WS-MONTHLY-RATE)
+               END-PERFORM
+
+               COMPUTE WS-PAYMENT-DENOM = WS-COMPOUND-FACTOR - 1
+               COMPUTE WS-PAYMENT-NUMER =
+                       WS-PRINCIPAL * WS-MONTHLY-RATE
+                       * WS-COMPOUND-FACTOR
+               COMPUTE WS-PAYMENT ROUNDED =
+                       WS-PAYMENT-NUMER / WS-PAYMENT-DENOM
+           END-IF
+
+           OPEN OUTPUT LD-AMORT-FILE
+           PERFORM WRITE-AMORT-HEADER
+
+           MOVE WS-PRINCIPAL TO WS-BALANCE
+           PERFORM VARYING WS-PERIOD FROM 1 BY 1
+                   UNTIL WS-PERIOD > WS-TERM-MONTHS
+               COMPUTE WS-INTEREST-AMT ROUNDED =
+                       WS-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-PRINCIPAL-AMT = WS-PAYMENT - WS-INTEREST-AMT
+               SUBTRACT WS-PRINCIPAL-AMT FROM WS-BALANCE
+               PERFORM WRITE-AMORT-DETAIL
+           END-PERFORM
+
+           CLOSE LD-AMORT-FILE.
+
+       ACCEPT-LOAN-TERMS.
+           DISPLAY "Enter loan principal (e.g. 10000.00): "
+               WITH NO ADVANCING
+           ACCEPT WS-PRINCIPAL-INPUT
+           PERFORM UNTIL FUNCTION TEST-NUMVAL(WS-PRINCIPAL-INPUT) = 0
+               DISPLAY "Invalid input. Enter numeric digits only."
+               DISPLAY "Enter loan principal (e.g. 10000.00): "
+                   WITH NO ADVANCING
+               ACCEPT WS-PRINCIPAL-INPUT
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(WS-PRINCIPAL-INPUT) TO WS-PRINCIPAL
+
+           DISPLAY "Enter annual interest rate pct (e.g. 5.5): "
+               WITH NO ADVANCING
+           ACCEPT WS-RATE-INPUT
+           PERFORM UNTIL FUNCTION TEST-NUMVAL(WS-RATE-INPUT) = 0
+               DISPLAY "Invalid input. Enter numeric digits only."
+               DISPLAY "Enter annual interest rate pct (e.g. 5.5): "
+                   WITH NO ADVANCING
+               ACCEPT WS-RATE-INPUT
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(WS-RATE-INPUT) TO WS-ANNUAL-RATE-PCT
+
+           PERFORM ACCEPT-VALID-TERM.
+
+       *> WS-TERM-MONTHS is a divisor in AMORTIZATION-SCHEDULE's
+       *> zero-rate branch, so a zero or negative term is re-prompted
+       *> here rather than allowed through to a ZERO DIVIDE abend.
+       ACCEPT-VALID-TERM.
+           MOVE "N" TO WS-TERM-VALID
+           PERFORM UNTIL TERM-IS-VALID
+               DISPLAY "Enter loan term in months (e.g. 360): "
+                   WITH NO ADVANCING
+               ACCEPT WS-TERM-INPUT
+               IF FUNCTION TEST-NUMVAL(WS-TERM-INPUT) NOT = 0
+                   DISPLAY "Invalid input. Enter numeric digits only."
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-TERM-INPUT) TO WS-TERM-MONTHS
+                   IF WS-TERM-MONTHS > 0
+                       MOVE "Y" TO WS-TERM-VALID
+                   ELSE
+                       DISPLAY "Invalid input. Term must be greater "
+                               "than zero."
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       WRITE-AMORT-HEADER.
+           MOVE WS-PRINCIPAL       TO WS-EDIT-PRINCIPAL
+           MOVE WS-ANNUAL-RATE-PCT TO WS-EDIT-RATE
+           MOVE SPACES TO LD-AMORT-RECORD
+           STRING "AMORTIZATION - PRINCIPAL " DELIMITED BY SIZE
+                  WS-EDIT-PRINCIPAL            DELIMITED BY SIZE
+                  " RATE "                     DELIMITED BY SIZE
+                  WS-EDIT-RATE                 DELIMITED BY SIZE
+                  " TERM "                     DELIMITED BY SIZE
+                  WS-TERM-MONTHS               DELIMITED BY SIZE
+                  INTO LD-AMORT-RECORD
+           END-STRING
+           WRITE LD-AMORT-RECORD
+
+           *> Column spacing here must track WRITE-AMORT-DETAIL's
+           *> field widths (WS-PERIOD PIC 9(3), each WS-EDIT-* money
+           *> field PIC 9(7).99, separated by two spaces) so the
+           *> headings sit directly above the values they label.
+           MOVE SPACES TO LD-AMORT-RECORD
+           STRING "PER  PAYMENT     INTEREST    PRINCIPAL   BALANCE"
+                  DELIMITED BY SIZE
+                  INTO LD-AMORT-RECORD
+           END-STRING
+           WRITE LD-AMORT-RECORD.
+
+       WRITE-AMORT-DETAIL.
+           MOVE WS-PAYMENT         TO WS-EDIT-PAYMENT
+           MOVE WS-INTEREST-AMT    TO WS-EDIT-INTEREST-AMT
+           MOVE WS-PRINCIPAL-AMT   TO WS-EDIT-PRINCIPAL-AMT
+           MOVE WS-BALANCE         TO WS-EDIT-BALANCE
+           MOVE SPACES TO LD-AMORT-RECORD
+           STRING WS-PERIOD              DELIMITED BY SIZE
+                  "  "                   DELIMITED BY SIZE
+                  WS-EDIT-PAYMENT        DELIMITED BY SIZE
+                  "  "                   DELIMITED BY SIZE
+                  WS-EDIT-INTEREST-AMT   DELIMITED BY SIZE
+                  "  "                   DELIMITED BY SIZE
+                  WS-EDIT-PRINCIPAL-AMT  DELIMITED BY SIZE
+                  "  "                   DELIMITED BY SIZE
+                  WS-EDIT-BALANCE        DELIMITED BY SIZE
+                  INTO LD-AMORT-RECORD
+           END-STRING
+           WRITE LD-AMORT-RECORD.
+
+       ACCEPT-VALID-TABLE-SIZE.
+           DISPLAY "Enter squares table size (1-50): " WITH NO ADVANCING
+           ACCEPT WS-TABLE-SIZE-INPUT
+           PERFORM UNTIL FUNCTION TEST-NUMVAL(WS-TABLE-SIZE-INPUT) = 0
+               DISPLAY "Invalid input. Enter numeric digits only."
+               DISPLAY "Enter squares table size (1-50): "
+                   WITH NO ADVANCING
+               ACCEPT WS-TABLE-SIZE-INPUT
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(WS-TABLE-SIZE-INPUT) TO WS-TABLE-SIZE
+           IF WS-TABLE-SIZE < 1 OR WS-TABLE-SIZE > 50
+               DISPLAY "Invalid input. Using table size = 5."
+               MOVE 5 TO WS-TABLE-SIZE
+           END-IF.
+
+       ACCEPT-VALID-N.
+           DISPLAY "Enter a number N (" WS-MIN-N "-" WS-MAX-N "): "
+               WITH NO ADVANCING.
+           ACCEPT WS-N-INPUT.
+           PERFORM UNTIL FUNCTION TEST-NUMVAL(WS-N-INPUT) = 0
+               DISPLAY "Invalid input. Enter numeric digits only."
+               DISPLAY "Enter a number N (" WS-MIN-N "-" WS-MAX-N "): "
+                   WITH NO ADVANCING
+               ACCEPT WS-N-INPUT
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(WS-N-INPUT) TO WS-N.
            
\ No newline at end of file
